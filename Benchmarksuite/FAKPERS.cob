@@ -0,0 +1,694 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKPERS.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-RANDOM-SUB            PIC S9(4)  COMP.
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-FAKRAND-PARAMETER.
+           05  FAKRAND-SEED-NO     PIC 9(09)  COMP VALUE 0.
+
+           05  FAKRAND-SEED-TEXT   PIC X(80)       VALUE SPACES.
+
+           05  FAKRAND-RANDOM-NO   PIC V9(09) COMP.
+
+      **** Mirrors FAKRAND's own LINKAGE SECTION layout past
+      **** FAKRAND-RANDOM-NO - left at its VALUE SPACES default here,
+      **** since this program only ever asks FAKRAND to GENERATE.
+           05  FAKRAND-FUNCTION    PIC X(08)       VALUE SPACES.
+           05  FAKRAND-STATE.
+               10  FAKRAND-STATE-SEEDED-SW
+                                   PIC X(01).
+               10  FAKRAND-STATE-LCG   PIC 9(10)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-NO
+                                   PIC 9(09)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-TEXT
+                                   PIC X(80).
+
+      **** First-name tables are split by gender; PERSON-FIRST-NAME
+      **** (gender-neutral) is a coin flip between the two rather than
+      **** a third table duplicating every entry.
+       01  PERSON-FIRST-NAME-MALE-TABLE.
+           05  PERSON-FIRST-NAME-MALE-CNT
+                                   PIC S9(4)  COMP VALUE 30.
+           05  PERSON-FIRST-NAME-MALE-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'James'.
+               10  FILLER          PIC X(14)       VALUE 'John'.
+               10  FILLER          PIC X(14)       VALUE 'Robert'.
+               10  FILLER          PIC X(14)       VALUE 'Michael'.
+               10  FILLER          PIC X(14)       VALUE 'William'.
+               10  FILLER          PIC X(14)       VALUE 'David'.
+               10  FILLER          PIC X(14)       VALUE 'Richard'.
+               10  FILLER          PIC X(14)       VALUE 'Joseph'.
+               10  FILLER          PIC X(14)       VALUE 'Thomas'.
+               10  FILLER          PIC X(14)       VALUE 'Charles'.
+               10  FILLER          PIC X(14)       VALUE 'Christopher'.
+               10  FILLER          PIC X(14)       VALUE 'Daniel'.
+               10  FILLER          PIC X(14)       VALUE 'Matthew'.
+               10  FILLER          PIC X(14)       VALUE 'Anthony'.
+               10  FILLER          PIC X(14)       VALUE 'Mark'.
+               10  FILLER          PIC X(14)       VALUE 'Donald'.
+               10  FILLER          PIC X(14)       VALUE 'Steven'.
+               10  FILLER          PIC X(14)       VALUE 'Paul'.
+               10  FILLER          PIC X(14)       VALUE 'Andrew'.
+               10  FILLER          PIC X(14)       VALUE 'Joshua'.
+               10  FILLER          PIC X(14)       VALUE 'Kenneth'.
+               10  FILLER          PIC X(14)       VALUE 'Kevin'.
+               10  FILLER          PIC X(14)       VALUE 'Brian'.
+               10  FILLER          PIC X(14)       VALUE 'George'.
+               10  FILLER          PIC X(14)       VALUE 'Timothy'.
+               10  FILLER          PIC X(14)       VALUE 'Ronald'.
+               10  FILLER          PIC X(14)       VALUE 'Edward'.
+               10  FILLER          PIC X(14)       VALUE 'Jason'.
+               10  FILLER          PIC X(14)       VALUE 'Jeffrey'.
+               10  FILLER          PIC X(14)       VALUE 'Ryan'.
+           05  FILLER REDEFINES PERSON-FIRST-NAME-MALE-OCCS.
+               10  FILLER                          OCCURS 30
+                                                   INDEXED PFNM-DX.
+                   15  PERSON-FIRST-NAME-MALE
+                                   PIC X(14).
+
+       01  PERSON-FIRST-NAME-FEMALE-TABLE.
+           05  PERSON-FIRST-NAME-FEMALE-CNT
+                                   PIC S9(4)  COMP VALUE 30.
+           05  PERSON-FIRST-NAME-FEMALE-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'Mary'.
+               10  FILLER          PIC X(14)       VALUE 'Patricia'.
+               10  FILLER          PIC X(14)       VALUE 'Jennifer'.
+               10  FILLER          PIC X(14)       VALUE 'Linda'.
+               10  FILLER          PIC X(14)       VALUE 'Elizabeth'.
+               10  FILLER          PIC X(14)       VALUE 'Barbara'.
+               10  FILLER          PIC X(14)       VALUE 'Susan'.
+               10  FILLER          PIC X(14)       VALUE 'Jessica'.
+               10  FILLER          PIC X(14)       VALUE 'Sarah'.
+               10  FILLER          PIC X(14)       VALUE 'Karen'.
+               10  FILLER          PIC X(14)       VALUE 'Nancy'.
+               10  FILLER          PIC X(14)       VALUE 'Lisa'.
+               10  FILLER          PIC X(14)       VALUE 'Margaret'.
+               10  FILLER          PIC X(14)       VALUE 'Betty'.
+               10  FILLER          PIC X(14)       VALUE 'Sandra'.
+               10  FILLER          PIC X(14)       VALUE 'Ashley'.
+               10  FILLER          PIC X(14)       VALUE 'Dorothy'.
+               10  FILLER          PIC X(14)       VALUE 'Kimberly'.
+               10  FILLER          PIC X(14)       VALUE 'Emily'.
+               10  FILLER          PIC X(14)       VALUE 'Donna'.
+               10  FILLER          PIC X(14)       VALUE 'Michelle'.
+               10  FILLER          PIC X(14)       VALUE 'Carol'.
+               10  FILLER          PIC X(14)       VALUE 'Amanda'.
+               10  FILLER          PIC X(14)       VALUE 'Melissa'.
+               10  FILLER          PIC X(14)       VALUE 'Deborah'.
+               10  FILLER          PIC X(14)       VALUE 'Stephanie'.
+               10  FILLER          PIC X(14)       VALUE 'Rebecca'.
+               10  FILLER          PIC X(14)       VALUE 'Sharon'.
+               10  FILLER          PIC X(14)       VALUE 'Laura'.
+               10  FILLER          PIC X(14)       VALUE 'Cynthia'.
+           05  FILLER REDEFINES PERSON-FIRST-NAME-FEMALE-OCCS.
+               10  FILLER                          OCCURS 30
+                                                   INDEXED PFNF-DX.
+                   15  PERSON-FIRST-NAME-FEMALE
+                                   PIC X(14).
+
+      **** Surnames aren't gendered - PERSON-LAST-NAME(-MALE/-FEMALE)
+      **** all draw from this one table.
+       01  PERSON-LAST-NAME-TABLE.
+           05  PERSON-LAST-NAME-CNT
+                                   PIC S9(4)  COMP VALUE 40.
+           05  PERSON-LAST-NAME-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'Smith'.
+               10  FILLER          PIC X(14)       VALUE 'Johnson'.
+               10  FILLER          PIC X(14)       VALUE 'Williams'.
+               10  FILLER          PIC X(14)       VALUE 'Brown'.
+               10  FILLER          PIC X(14)       VALUE 'Jones'.
+               10  FILLER          PIC X(14)       VALUE 'Garcia'.
+               10  FILLER          PIC X(14)       VALUE 'Miller'.
+               10  FILLER          PIC X(14)       VALUE 'Davis'.
+               10  FILLER          PIC X(14)       VALUE 'Rodriguez'.
+               10  FILLER          PIC X(14)       VALUE 'Martinez'.
+               10  FILLER          PIC X(14)       VALUE 'Hernandez'.
+               10  FILLER          PIC X(14)       VALUE 'Lopez'.
+               10  FILLER          PIC X(14)       VALUE 'Gonzalez'.
+               10  FILLER          PIC X(14)       VALUE 'Wilson'.
+               10  FILLER          PIC X(14)       VALUE 'Anderson'.
+               10  FILLER          PIC X(14)       VALUE 'Thomas'.
+               10  FILLER          PIC X(14)       VALUE 'Taylor'.
+               10  FILLER          PIC X(14)       VALUE 'Moore'.
+               10  FILLER          PIC X(14)       VALUE 'Jackson'.
+               10  FILLER          PIC X(14)       VALUE 'Martin'.
+               10  FILLER          PIC X(14)       VALUE 'Lee'.
+               10  FILLER          PIC X(14)       VALUE 'Perez'.
+               10  FILLER          PIC X(14)       VALUE 'Thompson'.
+               10  FILLER          PIC X(14)       VALUE 'White'.
+               10  FILLER          PIC X(14)       VALUE 'Harris'.
+               10  FILLER          PIC X(14)       VALUE 'Sanchez'.
+               10  FILLER          PIC X(14)       VALUE 'Clark'.
+               10  FILLER          PIC X(14)       VALUE 'Ramirez'.
+               10  FILLER          PIC X(14)       VALUE 'Lewis'.
+               10  FILLER          PIC X(14)       VALUE 'Robinson'.
+               10  FILLER          PIC X(14)       VALUE 'Walker'.
+               10  FILLER          PIC X(14)       VALUE 'Young'.
+               10  FILLER          PIC X(14)       VALUE 'Allen'.
+               10  FILLER          PIC X(14)       VALUE 'King'.
+               10  FILLER          PIC X(14)       VALUE 'Wright'.
+               10  FILLER          PIC X(14)       VALUE 'Scott'.
+               10  FILLER          PIC X(14)       VALUE 'Torres'.
+               10  FILLER          PIC X(14)       VALUE 'Nguyen'.
+               10  FILLER          PIC X(14)       VALUE 'Hill'.
+               10  FILLER          PIC X(14)       VALUE 'Flores'.
+           05  FILLER REDEFINES PERSON-LAST-NAME-OCCS.
+               10  FILLER                          OCCURS 40
+                                                   INDEXED PLN-DX.
+                   15  PERSON-LAST-NAME
+                                   PIC X(14).
+
+      **** Honorifics genuinely differ by gender in common usage, so
+      **** unlike last names/suffixes they get three distinct tables.
+       01  PERSON-PREFIX-MALE-TABLE.
+           05  PERSON-PREFIX-MALE-CNT
+                                   PIC S9(4)  COMP VALUE 2.
+           05  PERSON-PREFIX-MALE-OCCS.
+               10  FILLER          PIC X(10)       VALUE 'Mr.'.
+               10  FILLER          PIC X(10)       VALUE 'Dr.'.
+           05  FILLER REDEFINES PERSON-PREFIX-MALE-OCCS.
+               10  FILLER                          OCCURS 2
+                                                   INDEXED PPM-DX.
+                   15  PERSON-PREFIX-MALE
+                                   PIC X(10).
+
+       01  PERSON-PREFIX-FEMALE-TABLE.
+           05  PERSON-PREFIX-FEMALE-CNT
+                                   PIC S9(4)  COMP VALUE 4.
+           05  PERSON-PREFIX-FEMALE-OCCS.
+               10  FILLER          PIC X(10)       VALUE 'Mrs.'.
+               10  FILLER          PIC X(10)       VALUE 'Ms.'.
+               10  FILLER          PIC X(10)       VALUE 'Miss'.
+               10  FILLER          PIC X(10)       VALUE 'Dr.'.
+           05  FILLER REDEFINES PERSON-PREFIX-FEMALE-OCCS.
+               10  FILLER                          OCCURS 4
+                                                   INDEXED PPF-DX.
+                   15  PERSON-PREFIX-FEMALE
+                                   PIC X(10).
+
+       01  PERSON-PREFIX-TABLE.
+           05  PERSON-PREFIX-CNT   PIC S9(4)  COMP VALUE 6.
+           05  PERSON-PREFIX-OCCS.
+               10  FILLER          PIC X(10)       VALUE 'Mr.'.
+               10  FILLER          PIC X(10)       VALUE 'Mrs.'.
+               10  FILLER          PIC X(10)       VALUE 'Ms.'.
+               10  FILLER          PIC X(10)       VALUE 'Miss'.
+               10  FILLER          PIC X(10)       VALUE 'Dr.'.
+               10  FILLER          PIC X(10)       VALUE 'Prof.'.
+           05  FILLER REDEFINES PERSON-PREFIX-OCCS.
+               10  FILLER                          OCCURS 6
+                                                   INDEXED PPN-DX.
+                   15  PERSON-PREFIX
+                                   PIC X(10).
+
+      **** Suffixes aren't gendered - every PERSON-SUFFIX variant
+      **** draws from this one table.
+       01  PERSON-SUFFIX-TABLE.
+           05  PERSON-SUFFIX-CNT   PIC S9(4)  COMP VALUE 8.
+           05  PERSON-SUFFIX-OCCS.
+               10  FILLER          PIC X(10)       VALUE 'Jr.'.
+               10  FILLER          PIC X(10)       VALUE 'Sr.'.
+               10  FILLER          PIC X(10)       VALUE 'II'.
+               10  FILLER          PIC X(10)       VALUE 'III'.
+               10  FILLER          PIC X(10)       VALUE 'IV'.
+               10  FILLER          PIC X(10)       VALUE 'PhD'.
+               10  FILLER          PIC X(10)       VALUE 'MD'.
+               10  FILLER          PIC X(10)       VALUE 'Esq.'.
+           05  FILLER REDEFINES PERSON-SUFFIX-OCCS.
+               10  FILLER                          OCCURS 8
+                                                   INDEXED PSF-DX.
+                   15  PERSON-SUFFIX
+                                   PIC X(10).
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.
+
+           05  FAKER-PROVIDER-FUNCTION
+                                   PIC X(30).
+               88  ADDRESS-ADDRESS                 VALUE
+                                   'ADDRESS-ADDRESS'.
+               88  ADDRESS-BUILDING-NO             VALUE
+                                   'ADDRESS-BUILDING-NO'.
+               88  ADDRESS-CITY                    VALUE
+                                   'ADDRESS-CITY'.
+               88  ADDRESS-CITY-PREFIX             VALUE
+                                   'ADDRESS-CITY-PREFIX'.
+               88  ADDRESS-CITY-SUFFIX             VALUE
+                                   'ADDRESS-CITY-SUFFIX'.
+               88  ADDRESS-MILITARY-APO            VALUE
+                                   'ADDRESS-MILITARY-APO'.
+               88  ADDRESS-MILITARY-DPO            VALUE
+                                   'ADDRESS-MILITARY-DPO'.
+               88  ADDRESS-MILITARY-SHIP-PREFIX    VALUE
+                                   'ADDRESS-MILITARY-SHIP-PREFIX'.
+               88  ADDRESS-MILITARY-STATE-ABBR     VALUE
+                                   'ADDRESS-MILITARY-STATE-ABBR'.
+               88  ADDRESS-POSTCODE                VALUE
+                                   'ADDRESS-POSTCODE'.
+               88  ADDRESS-SECONDARY-ADDRESS       VALUE
+                                   'ADDRESS-SECONDARY-ADDRESS'.
+               88  ADDRESS-STATE                   VALUE
+                                   'ADDRESS-STATE'.
+               88  ADDRESS-STATE-ABBR              VALUE
+                                   'ADDRESS-STATE-ABBR'.
+               88  ADDRESS-STATE-POSTCODE          VALUE
+                                   'ADDRESS-STATE-POSTCODE'.
+               88  ADDRESS-STREET-ADDRESS          VALUE
+                                   'ADDRESS-STREET-ADDRESS'.
+               88  ADDRESS-STREET-NAME             VALUE
+                                   'ADDRESS-STREET-NAME'.
+               88  ADDRESS-STREET-SUFFIX           VALUE
+                                   'ADDRESS-STREET-SUFFIX'.
+               88  ADDRESS-TERRITORY-ABBR          VALUE
+                                   'ADDRESS-TERRITORY-ABBR'.
+               88  BANK-ACCOUNT                    VALUE
+                                   'BANK-ACCOUNT'.
+               88  BANK-ROUTING                    VALUE
+                                   'BANK-ROUTING'.
+               88  COMPANY-COMPANY                 VALUE
+                                   'COMPANY-COMPANY'.
+               88  COMPANY-SUFFIX                  VALUE
+                                   'COMPANY-SUFFIX'.
+               88  PERSON-FIRST-NAME               VALUE
+                                   'PERSON-FIRST-NAME'.
+               88  PERSON-FIRST-NAME-MALE          VALUE
+                                   'PERSON-FIRST-NAME-MALE'.
+               88  PERSON-FIRST-NAME-FEMALE        VALUE
+                                   'PERSON-FIRST-NAME-FEMALE'.
+               88  PERSON-LAST-NAME                VALUE
+                                   'PERSON-LAST-NAME'.
+               88  PERSON-LAST-NAME-MALE           VALUE
+                                   'PERSON-LAST-NAME-MALE'.
+               88  PERSON-LAST-NAME-FEMALE         VALUE
+                                   'PERSON-LAST-NAME-FEMALE'.
+               88  PERSON-NAME                     VALUE
+                                   'PERSON-NAME'.
+               88  PERSON-NAME-MALE                VALUE
+                                   'PERSON-NAME-MALE'.
+               88  PERSON-NAME-FEMALE              VALUE
+                                   'PERSON-NAME-FEMALE'.
+               88  PERSON-PREFIX                   VALUE
+                                   'PERSON-PREFIX'.
+               88  PERSON-PREFIX-MALE              VALUE
+                                   'PERSON-PREFIX-MALE'.
+               88  PERSON-PREFIX-FEMALE            VALUE
+                                   'PERSON-PREFIX-FEMALE'.
+               88  PERSON-SUFFIX                   VALUE
+                                   'PERSON-SUFFIX'.
+               88  PERSON-SUFFIX-MALE              VALUE
+                                   'PERSON-SUFFIX-MALE'.
+               88  PERSON-SUFFIX-FEMALE            VALUE
+                                   'PERSON-SUFFIX-FEMALE'.
+               88  TAXID-EIN                       VALUE
+                                   'TAXID-EIN'.
+               88  TAXID-EIN-HYPHEN                VALUE
+                                   'TAXID-EIN-HYPHEN'.
+               88  TAXID-ITIN                      VALUE
+                                   'TAXID-ITIN'.
+               88  TAXID-ITIN-HYPHEN               VALUE
+                                   'TAXID-ITIN-HYPHEN'.
+               88  TAXID-SSN                       VALUE
+                                   'TAXID-SSN'.
+               88  TAXID-SSN-HYPHEN                VALUE
+                                   'TAXID-SSN-HYPHEN'.
+               88  TELEPHONE                       VALUE
+                                   'TELEPHONE'.
+
+           05  FAKER-SEED-NO       PIC 9(9)   COMP VALUE 0.
+
+           05  FAKER-SEED-TEXT     PIC X(80)       VALUE SPACES.
+
+      **** Output fields:
+      ****     FAKER-RESPONSE-CODE
+      ****         Use 88 levels to determine result of calls.
+      ****     FAKER-RESPONSE-MSG
+      ****         Non-space if bad response.
+      ****     FAKER-RESULT
+      ****         Returned result of the call.
+      ****     FAKER-RESULT-FIELDS
+      ****         Populated for certain compound results - redefined
+      ****         for address and person fields.
+      ****     FAKER-INFO-CNT
+      ****         Debugging information count.
+      ****     FAKER-INFO-OCCS
+      ****         Debugging information.
+
+           05  FAKER-RESPONSE-CODE PIC 9(4).
+               88  FAKER-RESPONSE-GOOD             VALUE 0.
+               88  FAKER-UNKNOWN-PROVIDER          VALUE 10.
+               88  FAKER-UNKNOWN-FUNCTION          VALUE 20.
+               88  FAKER-UNKNOWN-FORMAT            VALUE 30.
+
+           05  FAKER-RESPONSE-MSG  PIC X(80).
+
+           05  FAKER-RESULT        PIC X(80).
+
+           05  FAKER-RESULT-FIELDS PIC X(80).
+
+      **** These fields are populated only for ADDRESS-ADDRESS calls:
+           05  FAKER-ADDRESS REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-ADDRESS-STREET
+                                   PIC X(35).
+               10  FAKER-ADDRESS-CITY
+                                   PIC X(25).
+               10  FAKER-ADDRESS-STATE
+                                   PIC X(10).
+               10  FAKER-ADDRESS-POSTCODE
+                                   PIC X(10).
+
+      **** These fields are populated only for PERSON-NAME,
+      **** PERSON-NAME-MALE and PERSON-NAME-FEMALE calls:
+           05  FAKER-PERSON REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-PERSON-PREFIX
+                                   PIC X(10).
+               10  FAKER-PERSON-FIRST-NAME
+                                   PIC X(25).
+               10  FAKER-PERSON-LAST-NAME
+                                   PIC X(35).
+               10  FAKER-PERSON-SUFFIX
+                                   PIC X(10).
+
+      **** These fields are populated only for TELEPHONE calls:
+           05  FAKER-TELEPHONE REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-TELEPHONE-AREA-CODE
+                                   PIC X(03).
+               10  FILLER          PIC X(01).
+               10  FAKER-TELEPHONE-PREFIX
+                                   PIC X(03).
+               10  FILLER          PIC X(01).
+               10  FAKER-TELEPHONE-SUFFIX
+                                   PIC X(04).
+               10  FILLER          PIC X(01).
+               10  FAKER-TELEPHONE-EXTENSION
+                                   PIC X(04).
+
+           05  FAKER-INFO-CNT      PIC S9(4)  COMP.
+
+           05  FAKER-INFO-OCCS.
+               10  FAKER-INFO                      OCCURS 20
+                                                   INDEXED FI-DX
+                                                           FI-DX2.
+                   15  FAKER-TABLE PIC X(30).
+                   15  FAKER-RANDOM-NO-SUB
+                                   PIC S9(4)V9(9)
+                                              COMP.
+                   15  FAKER-TABLE-ENTRY
+                                   PIC S9(4)  COMP.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKPERS  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           SET  FAKER-RESPONSE-GOOD IN L-PARAMETER
+                                   TO TRUE
+
+           EVALUATE TRUE
+             WHEN PERSON-FIRST-NAME-MALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9100-FIRST-NAME-MALE THRU SUB-9100-EXIT
+
+             WHEN PERSON-FIRST-NAME-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9110-FIRST-NAME-FEMALE THRU SUB-9110-EXIT
+
+             WHEN PERSON-FIRST-NAME
+                                   IN L-PARAMETER
+               PERFORM SUB-9120-FIRST-NAME THRU SUB-9120-EXIT
+
+             WHEN PERSON-LAST-NAME
+                                   IN L-PARAMETER
+               PERFORM SUB-9200-LAST-NAME THRU SUB-9200-EXIT
+
+             WHEN PERSON-PREFIX-MALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9300-PREFIX-MALE THRU SUB-9300-EXIT
+
+             WHEN PERSON-PREFIX-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9310-PREFIX-FEMALE THRU SUB-9310-EXIT
+
+             WHEN PERSON-PREFIX   IN L-PARAMETER
+               PERFORM SUB-9320-PREFIX THRU SUB-9320-EXIT
+
+             WHEN PERSON-SUFFIX   IN L-PARAMETER
+               PERFORM SUB-9400-SUFFIX THRU SUB-9400-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKPERS function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CONTINUE
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-FIRST-NAME-MALE.
+      *-------------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-FIRST-NAME-MALE-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-FIRST-NAME-MALE IN PERSON-FIRST-NAME-MALE-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9110-FIRST-NAME-FEMALE.
+      *---------------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-FIRST-NAME-FEMALE-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-FIRST-NAME-FEMALE
+                                   IN PERSON-FIRST-NAME-FEMALE-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9120-FIRST-NAME.
+      *--------------------
+      **** Gender-neutral PERSON-FIRST-NAME - a coin flip between the
+      **** male and female tables rather than a third table that
+      **** would just duplicate every entry in the other two.
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           IF      FAKRAND-RANDOM-NO < .500000000
+               PERFORM SUB-9100-FIRST-NAME-MALE THRU SUB-9100-EXIT
+           ELSE
+               PERFORM SUB-9110-FIRST-NAME-FEMALE THRU SUB-9110-EXIT
+           END-IF
+           .
+       SUB-9120-EXIT.
+           EXIT.
+      /
+       SUB-9200-LAST-NAME.
+      *-------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-LAST-NAME-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-LAST-NAME IN PERSON-LAST-NAME-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-9300-PREFIX-MALE.
+      *---------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-PREFIX-MALE-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-PREFIX-MALE IN PERSON-PREFIX-MALE-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9310-PREFIX-FEMALE.
+      *-----------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-PREFIX-FEMALE-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-PREFIX-FEMALE IN PERSON-PREFIX-FEMALE-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9310-EXIT.
+           EXIT.
+      /
+       SUB-9320-PREFIX.
+      *----------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-PREFIX-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-PREFIX IN PERSON-PREFIX-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9320-EXIT.
+           EXIT.
+      /
+       SUB-9400-SUFFIX.
+      *----------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * PERSON-SUFFIX-CNT
+                                      + 1
+
+           MOVE SPACES              TO FAKER-RESULT IN L-PARAMETER
+           MOVE PERSON-SUFFIX IN PERSON-SUFFIX-TABLE
+                                   (W-RANDOM-SUB)
+             TO FAKER-RESULT       IN L-PARAMETER
+           .
+       SUB-9400-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+      **** FAKER-SEED-NO/TEXT travel in on L-PARAMETER (forwarded by
+      **** FAKADDR from FAKERTST's control card); forwarded again here
+      **** so FAKRAND stays on the same seed sequence regardless of
+      **** which caller reaches it.
+
+           MOVE FAKER-SEED-NO       IN L-PARAMETER
+             TO FAKRAND-SEED-NO
+           MOVE FAKER-SEED-TEXT     IN L-PARAMETER
+             TO FAKRAND-SEED-TEXT
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+           .
+       SUB-9901-EXIT.
+           EXIT.
