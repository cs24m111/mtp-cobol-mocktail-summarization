@@ -31,7 +31,21 @@
                                        ORGANIZATION LINE SEQUENTIAL. 
 
            SELECT TESTOUTP             ASSIGN 'Data\FAKERTST Output.txt'
-                                       ORGANIZATION LINE SEQUENTIAL. 
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RECONRPT             ASSIGN 'Data\FAKERTST Recon.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+      **** Restart-control file - SUB-1000-START-UP reads this to find
+      **** the control card and in-card unit count a prior, interrupted
+      **** run last checkpointed. FILE STATUS is checked (unlike this
+      **** suite's other files) because a first-ever run has no
+      **** checkpoint file to find, and that has to come back as a
+      **** status code rather than an abend.
+           SELECT CHECKPT              ASSIGN
+                                       'Data\FAKERTST Checkpoint.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS IS W-CHECKPT-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -44,15 +58,136 @@
        01  TESTINPT-REC.
            05  TI-PROVIDER-FUNCTION
                                    PIC X(30).
-           05  TI-COUNT            PIC 9(06). 
+           05  TI-COUNT            PIC 9(06).
+      **** Optional - a non-zero TI-SEED-NO and/or non-blank
+      **** TI-SEED-TEXT makes this card's batch reproducible: the same
+      **** card, run again, regenerates the identical sequence of
+      **** results. Leave both blank/zero to continue the unseeded
+      **** running sequence from wherever the previous card left it.
+           05  TI-SEED-NO          PIC 9(09).
+           05  TI-SEED-TEXT        PIC X(80).
 
        FD  TESTOUTP.
 
        01  TESTOUTP-REC.
            05  TO-PROVIDER-FUNCTION
                                    PIC X(30).
-           05  TO-COLON            PIC X(02). 
-           05  TO-FAKER-RESULT     PIC X(80). 
+           05  TO-COLON            PIC X(02).
+           05  TO-FAKER-RESULT     PIC X(80).
+           05  FILLER              PIC X(128).
+
+      **** Alternate layout for TESTOUTP-REC used when
+      **** W-OUTPUT-MODE-COLUMNAR is in effect - one delimited row per
+      **** generated entity, ready for a staging-table LOAD instead of
+      **** the free-form text layout above.
+       01  TESTOUTP-COL-REC REDEFINES TESTOUTP-REC.
+           05  TOC-PROVIDER-FUNCTION
+                                   PIC X(30).
+           05  TOC-DELIM-1         PIC X(01).
+           05  TOC-RESULT          PIC X(80).
+           05  TOC-DELIM-2         PIC X(01).
+           05  TOC-FIELD-1         PIC X(35).
+           05  TOC-DELIM-3         PIC X(01).
+           05  TOC-FIELD-2         PIC X(35).
+           05  TOC-DELIM-4         PIC X(01).
+           05  TOC-FIELD-3         PIC X(35).
+           05  TOC-DELIM-5         PIC X(01).
+           05  TOC-FIELD-4         PIC X(10).
+
+       FD  RECONRPT.
+
+       01  RECONRPT-REC.
+           05  RR-LINE             PIC X(100).
+
+      **** Layout used for the one-line-per-provider-function totals
+      **** written by SUB-3000-SHUT-DOWN.
+       01  RECONRPT-SUMMARY-REC REDEFINES RECONRPT-REC.
+           05  RRS-FUNCTION        PIC X(30).
+           05  FILLER              PIC X(02).
+           05  RRS-REQUESTED       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(03).
+           05  RRS-GENERATED       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(03).
+           05  RRS-REJECTED        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(29).
+
+      **** Layout used to write the column-heading line at the top of
+      **** the report.
+       01  RECONRPT-HEADER-REC REDEFINES RECONRPT-REC.
+           05  RRH-FUNCTION        PIC X(30).
+           05  FILLER              PIC X(02).
+           05  RRH-REQUESTED       PIC X(11).
+           05  FILLER              PIC X(03).
+           05  RRH-GENERATED       PIC X(11).
+           05  FILLER              PIC X(03).
+           05  RRH-REJECTED        PIC X(11).
+           05  FILLER              PIC X(29).
+
+      **** Layout used for the one-line-per-card detail written
+      **** whenever a card comes back FAKER-UNKNOWN-PROVIDER/
+      **** FUNCTION/FORMAT for any of its generated units.
+       01  RECONRPT-REJECT-REC REDEFINES RECONRPT-REC.
+           05  RRJ-MARKER          PIC X(04).
+           05  RRJ-FUNCTION        PIC X(30).
+           05  FILLER              PIC X(02).
+           05  RRJ-CODE            PIC 9(04).
+           05  FILLER              PIC X(03).
+           05  RRJ-REJECTED-CNT    PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(02).
+           05  RRJ-MSG             PIC X(48).
+
+      **** Layout used for the one-line marker written when a run
+      **** resumes from a checkpoint instead of starting TESTINPT over
+      **** from record one.
+       01  RECONRPT-RESUME-REC REDEFINES RECONRPT-REC.
+           05  RRR-MARKER          PIC X(04).
+           05  RRR-TEXT            PIC X(30).
+           05  FILLER              PIC X(02).
+           05  RRR-SEQUENCE        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(03).
+           05  RRR-CARD-CNT        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(39).
+
+       FD  CHECKPT.
+
+      **** CK-SEQUENCE/CK-CARD-CNT together mark the resume point: the
+      **** TESTINPT record sequence number of the control card most
+      **** recently checkpointed, and how many of that card's units
+      **** were already produced at that point. Both zero means the
+      **** last run finished cleanly and the next run should start
+      **** TESTINPT from record one.
+       01  CHECKPT-REC.
+           05  CK-SEQUENCE         PIC 9(09).
+           05  CK-CARD-CNT         PIC 9(09).
+
+      **** The rest of this record carries everything else a restart
+      **** needs to pick up exactly where a prior run left off - the
+      **** FAKRAND generator state (so a seeded batch spanning a
+      **** restart continues its sequence instead of reseeding) and
+      **** the reconciliation totals built up so far (so RECONRPT
+      **** reflects the whole job, not just the segment since the
+      **** last restart). See SUB-9400-WRITE-CHECKPOINT and
+      **** SUB-9440-RESTORE-CHECKPOINT-STATE.
+           05  CK-FAKRAND-SEEDED-SW
+                                   PIC X(01).
+           05  CK-FAKRAND-LCG      PIC 9(10).
+           05  CK-FAKRAND-LAST-SEED-NO
+                                   PIC 9(09).
+           05  CK-FAKRAND-LAST-SEED-TEXT
+                                   PIC X(80).
+
+           05  CK-RECON-CNT        PIC 9(04).
+           05  CK-RECON-OVERFLOW-DX
+                                   PIC 9(04).
+           05  CK-RECON-ENTRY      OCCURS 50.
+               10  CK-RECON-FUNCTION
+                                   PIC X(30).
+               10  CK-RECON-REQUESTED
+                                   PIC 9(09).
+               10  CK-RECON-GENERATED
+                                   PIC 9(09).
+               10  CK-RECON-REJECTED
+                                   PIC 9(09).
 
        WORKING-STORAGE SECTION.
       *------------------------
@@ -61,7 +196,91 @@
        01  W-TESTOUTP-RECS         PIC 9(09)  COMP VALUE 0.
        01  W-TEST-CNT              PIC 9(09)  COMP.
        01  W-DISP-NUM              PIC ZZ,ZZ9.
-       01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKER'.
+       01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKADDR'.
+
+      **** Called directly (not through FAKADDR/FAKPERS) only around a
+      **** checkpoint, to save/restore the generator's state - see
+      **** SUB-9430-SAVE-FAKRAND-STATE and
+      **** SUB-9442-RESTORE-FAKRAND-STATE.
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-FAKRAND-PARAMETER.
+           05  FAKRAND-SEED-NO     PIC 9(09)  COMP VALUE 0.
+           05  FAKRAND-SEED-TEXT   PIC X(80)       VALUE SPACES.
+           05  FAKRAND-RANDOM-NO   PIC V9(09) COMP.
+           05  FAKRAND-FUNCTION    PIC X(08)       VALUE SPACES.
+               88  FAKRAND-FUNCTION-GENERATE       VALUE SPACES
+                                                    'GENERATE'.
+               88  FAKRAND-FUNCTION-GET-STATE      VALUE 'GETSTATE'.
+               88  FAKRAND-FUNCTION-SET-STATE      VALUE 'SETSTATE'.
+           05  FAKRAND-STATE.
+               10  FAKRAND-STATE-SEEDED-SW
+                                   PIC X(01).
+               10  FAKRAND-STATE-LCG   PIC 9(10)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-NO
+                                   PIC 9(09)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-TEXT
+                                   PIC X(80).
+
+      **** Per-provider-function reconciliation totals for the
+      **** RECONRPT report - built up as TESTINPT cards are read and
+      **** written out by SUB-3000-SHUT-DOWN. W-RECON-FOUND-DX is set
+      **** by SUB-9300-FIND-RECON-ENTRY at the start of each card and
+      **** stays valid for that card's whole PERFORM ... TIMES loop.
+       01  W-RECON-CNT             PIC S9(4)  COMP VALUE 0.
+       01  W-RECON-FOUND-DX        PIC S9(4)  COMP.
+      **** Set once W-RECON-TABLE's 50 slots are all in use - every
+      **** provider-function seen after that folds into one shared
+      **** overflow slot (W-RECON-TABLE(50)) instead of running past
+      **** the table's OCCURS limit.
+       01  W-RECON-OVERFLOW-DX     PIC S9(4)  COMP VALUE 0.
+
+      **** Plain subscript (not an index-name) used to copy
+      **** W-RECON-TABLE to/from CHECKPT-REC's CK-RECON-ENTRY table -
+      **** see SUB-9432-SAVE-RECON-ENTRY/SUB-9441-RESTORE-RECON-ENTRY.
+       01  W-CK-DX                 PIC S9(4)  COMP VALUE 0.
+       01  W-CARD-REJECTED-CNT     PIC 9(09)  COMP VALUE 0.
+       01  W-GRAND-REQUESTED       PIC 9(09)  COMP VALUE 0.
+       01  W-GRAND-GENERATED       PIC 9(09)  COMP VALUE 0.
+       01  W-GRAND-REJECTED        PIC 9(09)  COMP VALUE 0.
+       01  W-RECONRPT-RECS         PIC 9(09)  COMP VALUE 0.
+
+      **** Checkpoint/restart working fields - see CHECKPT-REC above.
+      **** W-CARD-DONE-CNT is the running cumulative unit count for
+      **** whichever control card is currently in progress; it is what
+      **** gets checkpointed, and (on the one card a restart resumes)
+      **** it starts at W-RESTART-CNT instead of zero.
+       01  W-CHECKPT-STATUS        PIC X(02)       VALUE '00'.
+           88  W-CHECKPT-FOUND                     VALUE '00'.
+
+       01  W-RESTART-SEQ           PIC 9(09)  COMP VALUE 0.
+       01  W-RESTART-CNT           PIC 9(09)  COMP VALUE 0.
+       01  W-CARD-DONE-CNT         PIC 9(09)  COMP VALUE 0.
+       01  W-CHECKPOINT-INTERVAL   PIC 9(09)  COMP VALUE 1000.
+       01  W-SINCE-CHECKPOINT      PIC 9(09)  COMP VALUE 0.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-RESTARTING                        VALUE 'Y'.
+           88  W-NOT-RESTARTING                    VALUE 'N'.
+
+      **** Set for the one card a restart resumes, so its REQUESTED
+      **** count (already added to W-RECON-TABLE before the checkpoint
+      **** that was resumed from) isn't added into the restored
+      **** reconciliation totals a second time.
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-CARD-IS-RESUMED                   VALUE 'Y'.
+           88  W-CARD-NOT-RESUMED                  VALUE 'N'.
+
+       01  W-RECON-TABLE.
+           05  W-RECON-ENTRY       OCCURS 50 INDEXED W-RC-DX.
+               10  W-RECON-FUNCTION
+                                   PIC X(30).
+               10  W-RECON-REQUESTED
+                                   PIC 9(09)  COMP VALUE 0.
+               10  W-RECON-GENERATED
+                                   PIC 9(09)  COMP VALUE 0.
+               10  W-RECON-REJECTED
+                                   PIC 9(09)  COMP VALUE 0.
 
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** FAKERTST error: '.
@@ -69,6 +288,12 @@
        01  FILLER                  PIC X(01)       VALUE 'N'.
            88  W-EOF                               VALUE 'Y'.
 
+       01  W-OUTPUT-MODE           PIC X(08)       VALUE 'TEXT'.
+           88  W-OUTPUT-MODE-TEXT                  VALUE 'TEXT'.
+           88  W-OUTPUT-MODE-COLUMNAR               VALUE 'COLUMNAR'.
+
+       01  W-DELIMITER              PIC X(01)      VALUE '|'.
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -284,8 +509,73 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+           MOVE 'TEXT'             TO W-OUTPUT-MODE
+           ACCEPT W-OUTPUT-MODE FROM COMMAND-LINE
+
+           IF      NOT W-OUTPUT-MODE-TEXT
+           AND     NOT W-OUTPUT-MODE-COLUMNAR
+               MOVE 'TEXT'         TO W-OUTPUT-MODE
+           END-IF
+
+           DISPLAY 'FAKERTST output mode: ' W-OUTPUT-MODE
+
+           OPEN INPUT  CHECKPT
+           IF      W-CHECKPT-FOUND
+               READ CHECKPT
+                   NOT AT END
+                       IF      CK-SEQUENCE > 0
+                           MOVE CK-SEQUENCE TO W-RESTART-SEQ
+                           MOVE CK-CARD-CNT TO W-RESTART-CNT
+                           SET  W-RESTARTING TO TRUE
+                           PERFORM SUB-9440-RESTORE-CHECKPOINT-STATE
+                                   THRU SUB-9440-EXIT
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF
+
            OPEN INPUT  TESTINPT
-                OUTPUT TESTOUTP
+
+           IF      W-RESTARTING
+               PERFORM SUB-9410-SKIP-TESTINPT THRU SUB-9410-EXIT
+                   UNTIL W-TESTINPT-RECS >= W-RESTART-SEQ - 1
+                      OR W-EOF
+
+               OPEN EXTEND TESTOUTP
+               OPEN EXTEND RECONRPT
+
+               MOVE SPACES          TO RECONRPT-REC
+               MOVE '>>> '          TO RRR-MARKER
+               MOVE 'RUN RESUMED FROM CHECKPOINT'
+                                   TO RRR-TEXT
+               MOVE W-RESTART-SEQ   TO RRR-SEQUENCE
+               MOVE W-RESTART-CNT   TO RRR-CARD-CNT
+               WRITE RECONRPT-REC
+               ADD  1              TO W-RECONRPT-RECS
+
+               DISPLAY 'FAKERTST resuming at control card '
+                       W-RESTART-SEQ
+                       ', unit '
+                       W-RESTART-CNT
+                       ' already produced'
+           ELSE
+               OPEN OUTPUT TESTOUTP
+               OPEN OUTPUT RECONRPT
+
+               MOVE 'FAKERTST reconciliation report'
+                                   TO RECONRPT-REC
+               WRITE RECONRPT-REC
+
+               MOVE SPACES          TO RECONRPT-REC
+               WRITE RECONRPT-REC
+
+               MOVE SPACES          TO RECONRPT-REC
+               MOVE 'PROVIDER-FUNCTION' TO RRH-FUNCTION
+               MOVE '  REQUESTED'   TO RRH-REQUESTED
+               MOVE '  GENERATED'   TO RRH-GENERATED
+               MOVE '   REJECTED'   TO RRH-REJECTED
+               WRITE RECONRPT-REC
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
@@ -301,9 +591,52 @@
            ELSE
                MOVE 1              TO W-TEST-CNT
            END-IF
-           
+
+           IF      TI-SEED-NO NUMERIC
+               MOVE TI-SEED-NO     TO FAKER-SEED-NO
+           ELSE
+               MOVE 0              TO FAKER-SEED-NO
+           END-IF
+
+           MOVE TI-SEED-TEXT       TO FAKER-SEED-TEXT
+
+      **** A checkpoint left off mid-card - pick up this one card at
+      **** the unit it stopped on instead of regenerating everything
+      **** already produced for it. TI-COUNT is read fresh off this
+      **** card every time, so W-CARD-DONE-CNT stays the true
+      **** cumulative count no matter how many restarts a card sees.
+           MOVE 0                  TO W-CARD-DONE-CNT
+           SET  W-CARD-NOT-RESUMED TO TRUE
+
+           IF      W-RESTARTING
+           AND     W-TESTINPT-RECS = W-RESTART-SEQ
+               MOVE W-RESTART-CNT  TO W-CARD-DONE-CNT
+               SUBTRACT W-RESTART-CNT FROM W-TEST-CNT
+               SET  W-NOT-RESTARTING TO TRUE
+               SET  W-CARD-IS-RESUMED TO TRUE
+           END-IF
+
+           PERFORM SUB-9300-FIND-RECON-ENTRY THRU SUB-9300-EXIT
+
+      **** The resumed card's full-card REQUESTED count was already
+      **** added before the checkpoint this run resumed from - see
+      **** SUB-9440-RESTORE-CHECKPOINT-STATE.
+           IF      NOT W-CARD-IS-RESUMED
+               ADD  W-TEST-CNT
+                 TO W-RECON-REQUESTED(W-RECON-FOUND-DX)
+           END-IF
+           MOVE 0                  TO W-CARD-REJECTED-CNT
+
            PERFORM SUB-2100-CALL-FAKER THRU SUB-2100-EXIT
                W-TEST-CNT TIMES
+
+           PERFORM SUB-9400-WRITE-CHECKPOINT THRU SUB-9400-EXIT
+           MOVE 0                  TO W-SINCE-CHECKPOINT
+
+           IF      W-CARD-REJECTED-CNT > 0
+               PERFORM SUB-9320-WRITE-RECON-REJECT
+                                   THRU SUB-9320-EXIT
+           END-IF
            .
        SUB-2000-READ.
 
@@ -315,34 +648,57 @@
        SUB-2100-CALL-FAKER.
       *--------------------
 
-           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER 
+           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER
 
            IF      FAKER-RESPONSE-GOOD
-               MOVE TI-PROVIDER-FUNCTION
-                                   TO TO-PROVIDER-FUNCTION
-               MOVE ': '           TO TO-COLON
-               MOVE FAKER-RESULT   TO TO-FAKER-RESULT
+               ADD  1
+                 TO W-RECON-GENERATED(W-RECON-FOUND-DX)
 
-               PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
-
-               IF      ADDRESS-ADDRESS
-               OR      PERSON-NAME
-               OR      PERSON-NAME-MALE
-               OR      PERSON-NAME-FEMALE
-                   MOVE SPACES     TO TO-PROVIDER-FUNCTION
+               IF      W-OUTPUT-MODE-COLUMNAR
+                   PERFORM SUB-9210-BUILD-COLUMNAR-ROW
+                                   THRU SUB-9210-EXIT
+                   PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
+               ELSE
+                   MOVE SPACES     TO TESTOUTP-REC
+                   MOVE TI-PROVIDER-FUNCTION
+                                   TO TO-PROVIDER-FUNCTION
                    MOVE ': '       TO TO-COLON
-                   MOVE FAKER-RESULT-FIELDS
+                   MOVE FAKER-RESULT
                                    TO TO-FAKER-RESULT
 
                    PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
+
+                   IF      ADDRESS-ADDRESS
+                   OR      PERSON-NAME
+                   OR      PERSON-NAME-MALE
+                   OR      PERSON-NAME-FEMALE
+                       MOVE SPACES TO TO-PROVIDER-FUNCTION
+                       MOVE ': '   TO TO-COLON
+                       MOVE FAKER-RESULT-FIELDS
+                                   TO TO-FAKER-RESULT
+
+                       PERFORM SUB-9200-WRITE-TESTOUTP
+                                       THRU SUB-9200-EXIT
+                   END-IF
                END-IF
            ELSE
+               ADD  1              TO W-RECON-REJECTED(W-RECON-FOUND-DX)
+               ADD  1              TO W-CARD-REJECTED-CNT
+
                DISPLAY W-ERROR-MSG
                        FAKER-RESPONSE-CODE
                        ' - '
                        FAKER-RESPONSE-MSG
            END-IF
 
+           ADD  1                  TO W-CARD-DONE-CNT
+           ADD  1                  TO W-SINCE-CHECKPOINT
+
+           IF      W-SINCE-CHECKPOINT >= W-CHECKPOINT-INTERVAL
+               PERFORM SUB-9400-WRITE-CHECKPOINT THRU SUB-9400-EXIT
+               MOVE 0              TO W-SINCE-CHECKPOINT
+           END-IF
+
       D    PERFORM VARYING FI-DX FROM 1 BY 1
       D              UNTIL FI-DX > FAKER-INFO-CNT
       D        DISPLAY '    INFO: '
@@ -358,9 +714,35 @@
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
+
+           PERFORM SUB-9330-WRITE-RECON-SUMMARY
+                                   THRU SUB-9330-EXIT
+               VARYING W-RC-DX FROM 1 BY 1
+                 UNTIL W-RC-DX > W-RECON-CNT
+
+           IF      W-RECON-OVERFLOW-DX NOT = 0
+               PERFORM SUB-9330-WRITE-RECON-SUMMARY
+                                   THRU SUB-9330-EXIT
+                   VARYING W-RC-DX FROM 50 BY 1
+                     UNTIL W-RC-DX > 50
+           END-IF
+
+           MOVE SPACES              TO RECONRPT-REC
+           WRITE RECONRPT-REC
+
+           MOVE SPACES              TO RECONRPT-REC
+           MOVE 'GRAND TOTAL'       TO RRS-FUNCTION
+           MOVE W-GRAND-REQUESTED   TO RRS-REQUESTED
+           MOVE W-GRAND-GENERATED   TO RRS-GENERATED
+           MOVE W-GRAND-REJECTED    TO RRS-REJECTED
+           WRITE RECONRPT-REC
+           ADD  1                  TO W-RECONRPT-RECS
+
+           PERFORM SUB-9420-CLEAR-CHECKPOINT THRU SUB-9420-EXIT
+
            CLOSE TESTINPT
                  TESTOUTP
+                 RECONRPT
 
            MOVE W-TESTINPT-RECS    TO W-DISP-NUM
            DISPLAY 'TESTINPT records read:    '
@@ -370,6 +752,10 @@
            DISPLAY 'TESTOUTP records written: '
                    W-DISP-NUM
 
+           MOVE W-RECONRPT-RECS    TO W-DISP-NUM
+           DISPLAY 'RECONRPT records written: '
+                   W-DISP-NUM
+
            DISPLAY 'FAKERTST completed'
            .
        SUB-3000-EXIT.
@@ -390,10 +776,302 @@
       /
        SUB-9200-WRITE-TESTOUTP.
       *------------------------
-      
+
            WRITE TESTOUTP-REC
 
            ADD  1                  TO W-TESTOUTP-RECS
            .
        SUB-9200-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      /
+       SUB-9210-BUILD-COLUMNAR-ROW.
+      *----------------------------
+
+           MOVE SPACES             TO TESTOUTP-REC
+           MOVE TI-PROVIDER-FUNCTION
+                                   TO TOC-PROVIDER-FUNCTION
+           MOVE W-DELIMITER        TO TOC-DELIM-1
+                                      TOC-DELIM-2
+                                      TOC-DELIM-3
+                                      TOC-DELIM-4
+                                      TOC-DELIM-5
+           MOVE FAKER-RESULT       TO TOC-RESULT
+
+           EVALUATE TRUE
+             WHEN ADDRESS-ADDRESS
+               MOVE FAKER-ADDRESS-STREET
+                                   TO TOC-FIELD-1
+               MOVE FAKER-ADDRESS-CITY
+                                   TO TOC-FIELD-2
+               MOVE FAKER-ADDRESS-STATE
+                                   TO TOC-FIELD-3
+               MOVE FAKER-ADDRESS-POSTCODE
+                                   TO TOC-FIELD-4
+
+             WHEN PERSON-NAME
+             OR   PERSON-NAME-MALE
+             OR   PERSON-NAME-FEMALE
+               MOVE FAKER-PERSON-PREFIX
+                                   TO TOC-FIELD-1
+               MOVE FAKER-PERSON-FIRST-NAME
+                                   TO TOC-FIELD-2
+               MOVE FAKER-PERSON-LAST-NAME
+                                   TO TOC-FIELD-3
+               MOVE FAKER-PERSON-SUFFIX
+                                   TO TOC-FIELD-4
+
+             WHEN TELEPHONE
+               MOVE FAKER-TELEPHONE-AREA-CODE
+                                   TO TOC-FIELD-1
+               MOVE FAKER-TELEPHONE-PREFIX
+                                   TO TOC-FIELD-2
+               MOVE FAKER-TELEPHONE-SUFFIX
+                                   TO TOC-FIELD-3
+               MOVE FAKER-TELEPHONE-EXTENSION
+                                   TO TOC-FIELD-4
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           .
+       SUB-9210-EXIT.
+           EXIT.
+      /
+       SUB-9300-FIND-RECON-ENTRY.
+      *--------------------------
+      **** Finds this card's TI-PROVIDER-FUNCTION in W-RECON-TABLE,
+      **** adding a new entry if this is the first card to ask for it.
+      **** Leaves the slot subscript in W-RECON-FOUND-DX either way.
+
+           MOVE 0                  TO W-RECON-FOUND-DX
+
+           PERFORM SUB-9310-MATCH-RECON-ENTRY THRU SUB-9310-EXIT
+               VARYING W-RC-DX FROM 1 BY 1
+                 UNTIL W-RC-DX > W-RECON-CNT
+                    OR W-RECON-FOUND-DX > 0
+
+           IF      W-RECON-FOUND-DX = 0
+      **** One slot (50) is held back as a shared overflow bucket, so
+      **** a run with 50 or more distinct provider-functions can never
+      **** run W-RECON-TABLE past its OCCURS 50 limit.
+               IF      W-RECON-CNT < 49
+                   ADD  1              TO W-RECON-CNT
+                   MOVE W-RECON-CNT    TO W-RECON-FOUND-DX
+                   MOVE TI-PROVIDER-FUNCTION
+                                   TO W-RECON-FUNCTION(W-RECON-FOUND-DX)
+               ELSE
+                   IF      W-RECON-OVERFLOW-DX = 0
+                       MOVE 50         TO W-RECON-OVERFLOW-DX
+                       MOVE '*** OTHER (OVERFLOW) ***'
+                                   TO W-RECON-FUNCTION(50)
+                       DISPLAY W-ERROR-MSG
+                           'reconciliation table full - further '
+                           'provider-functions folded into OTHER'
+                   END-IF
+                   MOVE W-RECON-OVERFLOW-DX
+                                   TO W-RECON-FOUND-DX
+               END-IF
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9310-MATCH-RECON-ENTRY.
+      *----------------------------
+
+           IF      W-RECON-FUNCTION(W-RC-DX) = TI-PROVIDER-FUNCTION
+               MOVE W-RC-DX        TO W-RECON-FOUND-DX
+           END-IF
+           .
+       SUB-9310-EXIT.
+           EXIT.
+      /
+       SUB-9320-WRITE-RECON-REJECT.
+      *-----------------------------
+      **** One line per card that came back with at least one rejected
+      **** unit this card (FAKER-UNKNOWN-PROVIDER/FUNCTION/FORMAT) -
+      **** not one line per rejected unit, so a big W-TEST-CNT doesn't
+      **** flood the report.
+
+           MOVE SPACES              TO RECONRPT-REC
+           MOVE '*** '              TO RRJ-MARKER
+           MOVE TI-PROVIDER-FUNCTION
+                                   TO RRJ-FUNCTION
+           MOVE FAKER-RESPONSE-CODE TO RRJ-CODE
+           MOVE W-CARD-REJECTED-CNT TO RRJ-REJECTED-CNT
+           MOVE FAKER-RESPONSE-MSG  TO RRJ-MSG
+
+           WRITE RECONRPT-REC
+           ADD  1                  TO W-RECONRPT-RECS
+           .
+       SUB-9320-EXIT.
+           EXIT.
+      /
+       SUB-9330-WRITE-RECON-SUMMARY.
+      *------------------------------
+
+           MOVE SPACES              TO RECONRPT-REC
+           MOVE W-RECON-FUNCTION(W-RC-DX)
+                                   TO RRS-FUNCTION
+           MOVE W-RECON-REQUESTED(W-RC-DX)
+                                   TO RRS-REQUESTED
+           MOVE W-RECON-GENERATED(W-RC-DX)
+                                   TO RRS-GENERATED
+           MOVE W-RECON-REJECTED(W-RC-DX)
+                                   TO RRS-REJECTED
+
+           WRITE RECONRPT-REC
+           ADD  1                  TO W-RECONRPT-RECS
+
+           ADD  W-RECON-REQUESTED(W-RC-DX) TO W-GRAND-REQUESTED
+           ADD  W-RECON-GENERATED(W-RC-DX) TO W-GRAND-GENERATED
+           ADD  W-RECON-REJECTED(W-RC-DX)  TO W-GRAND-REJECTED
+           .
+       SUB-9330-EXIT.
+           EXIT.
+      /
+       SUB-9400-WRITE-CHECKPOINT.
+      *---------------------------
+      **** Rewrites the whole checkpoint file with this run's current
+      **** position - the control card being worked (W-TESTINPT-RECS)
+      **** and how many of its units are done so far (W-CARD-DONE-CNT).
+      **** A restart picks this back up in SUB-1000-START-UP instead of
+      **** starting TESTINPT over from record one.
+
+           MOVE W-TESTINPT-RECS    TO CK-SEQUENCE
+           MOVE W-CARD-DONE-CNT    TO CK-CARD-CNT
+           MOVE W-RECON-CNT        TO CK-RECON-CNT
+           MOVE W-RECON-OVERFLOW-DX
+                                   TO CK-RECON-OVERFLOW-DX
+
+           PERFORM SUB-9430-SAVE-FAKRAND-STATE THRU SUB-9430-EXIT
+
+           PERFORM SUB-9432-SAVE-RECON-ENTRY THRU SUB-9432-EXIT
+               VARYING W-CK-DX FROM 1 BY 1 UNTIL W-CK-DX > 50
+
+           OPEN OUTPUT CHECKPT
+           WRITE CHECKPT-REC
+           CLOSE CHECKPT
+           .
+       SUB-9400-EXIT.
+           EXIT.
+      /
+       SUB-9410-SKIP-TESTINPT.
+      *-------------------------
+
+           PERFORM SUB-9100-READ-TESTINPT THRU SUB-9100-EXIT
+           .
+       SUB-9410-EXIT.
+           EXIT.
+      /
+       SUB-9420-CLEAR-CHECKPOINT.
+      *----------------------------
+      **** A clean finish (TESTINPT hit EOF normally) means there is
+      **** nothing left to resume - park a zeroed record so the next
+      **** run starts TESTINPT from record one instead of "restarting."
+
+           MOVE SPACES              TO CHECKPT-REC
+           MOVE 0                  TO CK-SEQUENCE
+           MOVE 0                  TO CK-CARD-CNT
+           MOVE 0                  TO CK-RECON-CNT
+           MOVE 0                  TO CK-RECON-OVERFLOW-DX
+
+           OPEN OUTPUT CHECKPT
+           WRITE CHECKPT-REC
+           CLOSE CHECKPT
+           .
+       SUB-9420-EXIT.
+           EXIT.
+      /
+       SUB-9430-SAVE-FAKRAND-STATE.
+      *------------------------------
+      **** Asks FAKRAND for its current generator state and copies it
+      **** into this checkpoint's record - see SUB-9442-RESTORE-
+      **** FAKRAND-STATE for the other half of this round trip.
+
+           SET  FAKRAND-FUNCTION-GET-STATE
+                                   TO TRUE
+           CALL W-FAKRAND-PROG    USING W-FAKRAND-PARAMETER
+           SET  FAKRAND-FUNCTION-GENERATE
+                                   TO TRUE
+
+           MOVE FAKRAND-STATE-SEEDED-SW
+                                   TO CK-FAKRAND-SEEDED-SW
+           MOVE FAKRAND-STATE-LCG  TO CK-FAKRAND-LCG
+           MOVE FAKRAND-STATE-LAST-SEED-NO
+                                   TO CK-FAKRAND-LAST-SEED-NO
+           MOVE FAKRAND-STATE-LAST-SEED-TEXT
+                                   TO CK-FAKRAND-LAST-SEED-TEXT
+           .
+       SUB-9430-EXIT.
+           EXIT.
+      /
+       SUB-9432-SAVE-RECON-ENTRY.
+      *----------------------------
+
+           MOVE W-RECON-FUNCTION(W-CK-DX)
+                                   TO CK-RECON-FUNCTION(W-CK-DX)
+           MOVE W-RECON-REQUESTED(W-CK-DX)
+                                   TO CK-RECON-REQUESTED(W-CK-DX)
+           MOVE W-RECON-GENERATED(W-CK-DX)
+                                   TO CK-RECON-GENERATED(W-CK-DX)
+           MOVE W-RECON-REJECTED(W-CK-DX)
+                                   TO CK-RECON-REJECTED(W-CK-DX)
+           .
+       SUB-9432-EXIT.
+           EXIT.
+      /
+       SUB-9440-RESTORE-CHECKPOINT-STATE.
+      *-------------------------------------
+      **** The other half of SUB-9400-WRITE-CHECKPOINT - puts back the
+      **** reconciliation totals and FAKRAND generator state a prior
+      **** run had checkpointed, so a restart's RECONRPT reflects the
+      **** whole job and a seeded batch spanning the restart continues
+      **** its sequence instead of starting over.
+
+           MOVE CK-RECON-CNT       TO W-RECON-CNT
+           MOVE CK-RECON-OVERFLOW-DX
+                                   TO W-RECON-OVERFLOW-DX
+
+           PERFORM SUB-9441-RESTORE-RECON-ENTRY THRU SUB-9441-EXIT
+               VARYING W-CK-DX FROM 1 BY 1 UNTIL W-CK-DX > 50
+
+           PERFORM SUB-9442-RESTORE-FAKRAND-STATE THRU SUB-9442-EXIT
+           .
+       SUB-9440-EXIT.
+           EXIT.
+      /
+       SUB-9441-RESTORE-RECON-ENTRY.
+      *--------------------------------
+
+           MOVE CK-RECON-FUNCTION(W-CK-DX)
+                                   TO W-RECON-FUNCTION(W-CK-DX)
+           MOVE CK-RECON-REQUESTED(W-CK-DX)
+                                   TO W-RECON-REQUESTED(W-CK-DX)
+           MOVE CK-RECON-GENERATED(W-CK-DX)
+                                   TO W-RECON-GENERATED(W-CK-DX)
+           MOVE CK-RECON-REJECTED(W-CK-DX)
+                                   TO W-RECON-REJECTED(W-CK-DX)
+           .
+       SUB-9441-EXIT.
+           EXIT.
+      /
+       SUB-9442-RESTORE-FAKRAND-STATE.
+      *----------------------------------
+
+           MOVE CK-FAKRAND-SEEDED-SW
+                                   TO FAKRAND-STATE-SEEDED-SW
+           MOVE CK-FAKRAND-LCG     TO FAKRAND-STATE-LCG
+           MOVE CK-FAKRAND-LAST-SEED-NO
+                                   TO FAKRAND-STATE-LAST-SEED-NO
+           MOVE CK-FAKRAND-LAST-SEED-TEXT
+                                   TO FAKRAND-STATE-LAST-SEED-TEXT
+
+           SET  FAKRAND-FUNCTION-SET-STATE
+                                   TO TRUE
+           CALL W-FAKRAND-PROG    USING W-FAKRAND-PARAMETER
+           SET  FAKRAND-FUNCTION-GENERATE
+                                   TO TRUE
+           .
+       SUB-9442-EXIT.
+           EXIT.
