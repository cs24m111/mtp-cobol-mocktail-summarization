@@ -27,6 +27,15 @@
       *---------------------
 
        FILE-CONTROL.
+
+      **** Real city/state/ZIP reference data - see SUB-1200-LOAD-
+      **** CITYZIP. Loaded whole into W-CITYZIP-TABLE on the first
+      **** call each run, so ADDRESS-CITY/ADDRESS-STATE/
+      **** ADDRESS-POSTCODE/ADDRESS-STATE-POSTCODE all draw from an
+      **** actual place instead of a made-up city name paired with an
+      **** arbitrary ZIP range.
+           SELECT CITYZIP              ASSIGN 'Data\FAKADDR Cityzip.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
       /
        DATA DIVISION.
       *==============
@@ -34,6 +43,14 @@
        FILE SECTION.
       *-------------
 
+       FD  CITYZIP.
+
+       01  CITYZIP-REC.
+           05  CZ-FILE-CITY        PIC X(30).
+           05  CZ-FILE-STATE-ABBR  PIC X(02).
+           05  CZ-FILE-STATE       PIC X(20).
+           05  CZ-FILE-POSTCODE    PIC 9(05).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
@@ -75,15 +92,41 @@
        01  W-RECURSED-FORMAT-REST  PIC X(80).
 
        01  W-POINTER               PIC S9(4)  COMP.
-       01  W-POSTCODE              PIC 9(05).
        01  W-HASH                  PIC X(01)       VALUE '#'.
        01  W-PERCENT               PIC X(01)       VALUE '%'.
        01  W-FAKPERS-PROG          PIC X(08)       VALUE 'FAKPERS'.
        01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
 
+       01  W-ROUTING-DIGITS.
+           05  W-ROUTING-DIGIT     PIC 9           OCCURS 9
+                                                   INDEXED RD-DX.
+       01  W-ROUTING-CHECK-SUM     PIC S9(4)  COMP.
+       01  W-ROUTING-REMAINDER     PIC S9(4)  COMP.
+
+       01  W-TAXID-AREA             PIC 9(03).
+       01  W-TAXID-GROUP            PIC 9(02).
+       01  W-TAXID-SERIAL           PIC 9(04).
+       01  W-TAXID-ITIN-MID         PIC X(02).
+       01  W-TAXID-EIN-SERIAL       PIC 9(07).
+
+      **** Set by SUB-9800-FIND-RANDOM-ADDRESS whenever a state gets
+      **** drawn; carried over from call to call so a TELEPHONE
+      **** provider can tie its area code to the last address
+      **** generated in this run. Blank until the first such draw.
+       01  W-LAST-STATE-ABBR        PIC X(02)       VALUE SPACES.
+       01  W-TELEPHONE-AREA-CODE-WK PIC X(03).
+       01  W-FOUND-AC-DX            PIC S9(4)  COMP.
+
+      **** Scratch holders for PERSON-NAME - each piece is drawn into
+      **** its own field since W-FAKER-RESULT gets overwritten by the
+      **** next SUB-91nn/92nn/93nn call before the name is assembled.
+       01  W-PERSON-PREFIX-WK       PIC X(10)       VALUE SPACES.
+       01  W-PERSON-FIRST-NAME-WK   PIC X(25)       VALUE SPACES.
+       01  W-PERSON-LAST-NAME-WK    PIC X(35)       VALUE SPACES.
+       01  W-PERSON-SUFFIX-WK       PIC X(10)       VALUE SPACES.
+
        01  W-FORMAT-ENTRY          PIC X(04).
-           88  W-FORMAT-ENTRY-IS-FORMAT            VALUE 'CT'
-                                                         'SA'
+           88  W-FORMAT-ENTRY-IS-FORMAT            VALUE 'SA'
                                                          'SN'.
 
        01  W-FAKER-PARAMETER.      
@@ -260,35 +303,53 @@
                                    PIC S9(4)  COMP.
                             *>   REPLACING ==FI-DX== BY ==W-FI-DX==.
 
-       01  W-FAKRAND-PARAMETER.    
+       01  W-FAKRAND-PARAMETER.
            05  FAKRAND-SEED-NO     PIC 9(09)  COMP VALUE 0.
 
            05  FAKRAND-SEED-TEXT   PIC X(80)       VALUE SPACES.
-           
+
            05  FAKRAND-RANDOM-NO   PIC V9(09) COMP.
 
-
-       01  FORMATS-CITY.
-           05  FORMAT-CITY-CNT     PIC S9(4)  COMP VALUE 4.
-           05  FORMAT-CITY-WEIGHT-TOT
-                                   PIC S99V9(9)
-                                              COMP VALUE 0.
-           05  FORMAT-CITY-OCCS.
-               10  FILLER          PIC X(32)       VALUE 
-                                                        '{CP} {FN}{CS}'.
-               10  FILLER          PIC SV9(9) COMP VALUE  0.250000000.
-               10  FILLER          PIC X(32)       VALUE '{CP} {FN}'.
-               10  FILLER          PIC SV9(9) COMP VALUE  0.250000000.
-               10  FILLER          PIC X(32)       VALUE '{FN}{CS}'.
-               10  FILLER          PIC SV9(9) COMP VALUE  0.250000000.
-               10  FILLER          PIC X(32)       VALUE '{LN}{CS}'.
-               10  FILLER          PIC SV9(9) COMP VALUE  0.250000000.
-           05  FILLER REDEFINES FORMAT-CITY-OCCS.
-               10  FILLER                          OCCURS 4
-                                                   INDEXED FC-DX.
-                   15  FORMAT-CITY PIC X(32).
-                   15  FORMAT-CITY-WEIGHT
-                                   PIC SV9(9) COMP.
+      **** Mirrors FAKRAND's own LINKAGE SECTION layout past
+      **** FAKRAND-RANDOM-NO - left at its VALUE SPACES default here,
+      **** since this program only ever asks FAKRAND to GENERATE.
+           05  FAKRAND-FUNCTION    PIC X(08)       VALUE SPACES.
+           05  FAKRAND-STATE.
+               10  FAKRAND-STATE-SEEDED-SW
+                                   PIC X(01).
+               10  FAKRAND-STATE-LCG   PIC 9(10)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-NO
+                                   PIC 9(09)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-TEXT
+                                   PIC X(80).
+
+
+      **** Real city/state/ZIP combinations loaded from the CITYZIP
+      **** reference file at start-up (see SUB-1200-LOAD-CITYZIP) -
+      **** ADDRESS-CITY, ADDRESS-STATE, ADDRESS-POSTCODE and
+      **** ADDRESS-STATE-POSTCODE (and the {CT}/{SP} tokens a full
+      **** ADDRESS-ADDRESS is built from) all draw from this instead
+      **** of gluing a made-up city name onto an unrelated state ZIP
+      **** range.
+       01  W-CITYZIP-TABLE.
+           05  W-CITYZIP-CNT       PIC S9(4)  COMP VALUE 0.
+           05  W-CITYZIP-ENTRY     OCCURS 2000
+                                   INDEXED CZ-DX.
+               10  W-CZ-CITY       PIC X(30).
+               10  W-CZ-STATE-ABBR PIC X(02).
+               10  W-CZ-STATE      PIC X(20).
+               10  W-CZ-POSTCODE   PIC 9(05).
+
+      **** Set by SUB-9900-DRAW-CITYZIP to the W-CITYZIP-TABLE row
+      **** drawn this call, and reset to 0 at the top of every call
+      **** (SUB-2000-PROCESS) - lets a {SP} token reuse the same row
+      **** a {CT} token already drew earlier in the same
+      **** ADDRESS-ADDRESS format instead of drawing an unrelated one.
+       01  W-CALL-CITYZIP-DX       PIC S9(4)  COMP VALUE 0.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-CITYZIP-EOF                       VALUE 'Y'.
+           88  W-CITYZIP-NOT-EOF                   VALUE 'N'.
 
        01  FORMATS-STREET-NAME.
            05  FORMAT-STREET-NAME-CNT
@@ -411,6 +472,286 @@
                    15  BUILDING-NUMBER-FORMAT
                                    PIC X(14).
 
+       01  BANK-ACCOUNT-FORMATS.
+           05  BANK-ACCOUNT-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 4.
+           05  BANK-ACCOUNT-FORMAT-OCCS.
+               10  FILLER          PIC X(14)       VALUE '########'.
+               10  FILLER          PIC X(14)       VALUE '##########'.
+               10  FILLER          PIC X(14)       VALUE '############'.
+               10  FILLER          PIC X(14) VALUE '##############'.
+           05  FILLER REDEFINES BANK-ACCOUNT-FORMAT-OCCS.
+               10  FILLER                          OCCURS 4
+                                                   INDEXED BAF-DX.
+                   15  BANK-ACCOUNT-FORMAT
+                                   PIC X(14).
+
+      **** Valid ABA routing-number prefixes: the first two digits of
+      **** a routing number identify the Federal Reserve district
+      **** (01-12), a thrift/direct-send participant (21-32), an
+      **** electronic transaction prefix (61-72) or the Federal
+      **** Reserve Bank itself (80). No other prefix is issuable.
+       01  ROUTING-PREFIXES.
+           05  ROUTING-PREFIX-CNT  PIC S9(4)  COMP VALUE 37.
+           05  ROUTING-PREFIX-OCCS.
+               10  FILLER          PIC X(02)       VALUE '01'.
+               10  FILLER          PIC X(02)       VALUE '02'.
+               10  FILLER          PIC X(02)       VALUE '03'.
+               10  FILLER          PIC X(02)       VALUE '04'.
+               10  FILLER          PIC X(02)       VALUE '05'.
+               10  FILLER          PIC X(02)       VALUE '06'.
+               10  FILLER          PIC X(02)       VALUE '07'.
+               10  FILLER          PIC X(02)       VALUE '08'.
+               10  FILLER          PIC X(02)       VALUE '09'.
+               10  FILLER          PIC X(02)       VALUE '10'.
+               10  FILLER          PIC X(02)       VALUE '11'.
+               10  FILLER          PIC X(02)       VALUE '12'.
+               10  FILLER          PIC X(02)       VALUE '21'.
+               10  FILLER          PIC X(02)       VALUE '22'.
+               10  FILLER          PIC X(02)       VALUE '23'.
+               10  FILLER          PIC X(02)       VALUE '24'.
+               10  FILLER          PIC X(02)       VALUE '25'.
+               10  FILLER          PIC X(02)       VALUE '26'.
+               10  FILLER          PIC X(02)       VALUE '27'.
+               10  FILLER          PIC X(02)       VALUE '28'.
+               10  FILLER          PIC X(02)       VALUE '29'.
+               10  FILLER          PIC X(02)       VALUE '30'.
+               10  FILLER          PIC X(02)       VALUE '31'.
+               10  FILLER          PIC X(02)       VALUE '32'.
+               10  FILLER          PIC X(02)       VALUE '61'.
+               10  FILLER          PIC X(02)       VALUE '62'.
+               10  FILLER          PIC X(02)       VALUE '63'.
+               10  FILLER          PIC X(02)       VALUE '64'.
+               10  FILLER          PIC X(02)       VALUE '65'.
+               10  FILLER          PIC X(02)       VALUE '66'.
+               10  FILLER          PIC X(02)       VALUE '67'.
+               10  FILLER          PIC X(02)       VALUE '68'.
+               10  FILLER          PIC X(02)       VALUE '69'.
+               10  FILLER          PIC X(02)       VALUE '70'.
+               10  FILLER          PIC X(02)       VALUE '71'.
+               10  FILLER          PIC X(02)       VALUE '72'.
+               10  FILLER          PIC X(02)       VALUE '80'.
+           05  FILLER REDEFINES ROUTING-PREFIX-OCCS.
+               10  FILLER                          OCCURS 37
+                                                   INDEXED RP-DX.
+                   15  ROUTING-PREFIX
+                                   PIC X(02).
+
+      **** IRS-issued EIN campus prefixes currently in use.
+       01  EIN-PREFIXES.
+           05  EIN-PREFIX-CNT      PIC S9(4)  COMP VALUE 83.
+           05  EIN-PREFIX-OCCS.
+               10  FILLER          PIC X(02) VALUE '01'.
+               10  FILLER          PIC X(02) VALUE '02'.
+               10  FILLER          PIC X(02) VALUE '03'.
+               10  FILLER          PIC X(02) VALUE '04'.
+               10  FILLER          PIC X(02) VALUE '05'.
+               10  FILLER          PIC X(02) VALUE '06'.
+               10  FILLER          PIC X(02) VALUE '10'.
+               10  FILLER          PIC X(02) VALUE '11'.
+               10  FILLER          PIC X(02) VALUE '12'.
+               10  FILLER          PIC X(02) VALUE '13'.
+               10  FILLER          PIC X(02) VALUE '14'.
+               10  FILLER          PIC X(02) VALUE '15'.
+               10  FILLER          PIC X(02) VALUE '16'.
+               10  FILLER          PIC X(02) VALUE '20'.
+               10  FILLER          PIC X(02) VALUE '21'.
+               10  FILLER          PIC X(02) VALUE '22'.
+               10  FILLER          PIC X(02) VALUE '23'.
+               10  FILLER          PIC X(02) VALUE '24'.
+               10  FILLER          PIC X(02) VALUE '25'.
+               10  FILLER          PIC X(02) VALUE '26'.
+               10  FILLER          PIC X(02) VALUE '27'.
+               10  FILLER          PIC X(02) VALUE '30'.
+               10  FILLER          PIC X(02) VALUE '31'.
+               10  FILLER          PIC X(02) VALUE '32'.
+               10  FILLER          PIC X(02) VALUE '33'.
+               10  FILLER          PIC X(02) VALUE '34'.
+               10  FILLER          PIC X(02) VALUE '35'.
+               10  FILLER          PIC X(02) VALUE '36'.
+               10  FILLER          PIC X(02) VALUE '37'.
+               10  FILLER          PIC X(02) VALUE '38'.
+               10  FILLER          PIC X(02) VALUE '39'.
+               10  FILLER          PIC X(02) VALUE '40'.
+               10  FILLER          PIC X(02) VALUE '41'.
+               10  FILLER          PIC X(02) VALUE '42'.
+               10  FILLER          PIC X(02) VALUE '43'.
+               10  FILLER          PIC X(02) VALUE '44'.
+               10  FILLER          PIC X(02) VALUE '45'.
+               10  FILLER          PIC X(02) VALUE '46'.
+               10  FILLER          PIC X(02) VALUE '47'.
+               10  FILLER          PIC X(02) VALUE '48'.
+               10  FILLER          PIC X(02) VALUE '50'.
+               10  FILLER          PIC X(02) VALUE '51'.
+               10  FILLER          PIC X(02) VALUE '52'.
+               10  FILLER          PIC X(02) VALUE '53'.
+               10  FILLER          PIC X(02) VALUE '54'.
+               10  FILLER          PIC X(02) VALUE '55'.
+               10  FILLER          PIC X(02) VALUE '56'.
+               10  FILLER          PIC X(02) VALUE '57'.
+               10  FILLER          PIC X(02) VALUE '58'.
+               10  FILLER          PIC X(02) VALUE '59'.
+               10  FILLER          PIC X(02) VALUE '60'.
+               10  FILLER          PIC X(02) VALUE '61'.
+               10  FILLER          PIC X(02) VALUE '62'.
+               10  FILLER          PIC X(02) VALUE '63'.
+               10  FILLER          PIC X(02) VALUE '64'.
+               10  FILLER          PIC X(02) VALUE '65'.
+               10  FILLER          PIC X(02) VALUE '66'.
+               10  FILLER          PIC X(02) VALUE '67'.
+               10  FILLER          PIC X(02) VALUE '68'.
+               10  FILLER          PIC X(02) VALUE '71'.
+               10  FILLER          PIC X(02) VALUE '72'.
+               10  FILLER          PIC X(02) VALUE '73'.
+               10  FILLER          PIC X(02) VALUE '74'.
+               10  FILLER          PIC X(02) VALUE '75'.
+               10  FILLER          PIC X(02) VALUE '76'.
+               10  FILLER          PIC X(02) VALUE '77'.
+               10  FILLER          PIC X(02) VALUE '80'.
+               10  FILLER          PIC X(02) VALUE '81'.
+               10  FILLER          PIC X(02) VALUE '82'.
+               10  FILLER          PIC X(02) VALUE '83'.
+               10  FILLER          PIC X(02) VALUE '84'.
+               10  FILLER          PIC X(02) VALUE '85'.
+               10  FILLER          PIC X(02) VALUE '86'.
+               10  FILLER          PIC X(02) VALUE '87'.
+               10  FILLER          PIC X(02) VALUE '88'.
+               10  FILLER          PIC X(02) VALUE '90'.
+               10  FILLER          PIC X(02) VALUE '91'.
+               10  FILLER          PIC X(02) VALUE '92'.
+               10  FILLER          PIC X(02) VALUE '93'.
+               10  FILLER          PIC X(02) VALUE '94'.
+               10  FILLER          PIC X(02) VALUE '95'.
+               10  FILLER          PIC X(02) VALUE '98'.
+               10  FILLER          PIC X(02) VALUE '99'.
+           05  FILLER REDEFINES EIN-PREFIX-OCCS.
+               10  FILLER                          OCCURS 83
+                                                   INDEXED EP-DX.
+                   15  EIN-PREFIX  PIC X(02).
+
+      **** Valid ITIN 4th/5th digit ("group") ranges, per IRS
+      **** guidance: 50-65, 70-88, 90-92 and 94-99. Every other
+      **** value in that position is not (yet) an issuable ITIN.
+       01  ITIN-GROUPS.
+           05  ITIN-GROUP-CNT      PIC S9(4)  COMP VALUE 44.
+           05  ITIN-GROUP-OCCS.
+               10  FILLER          PIC X(02) VALUE '50'.
+               10  FILLER          PIC X(02) VALUE '51'.
+               10  FILLER          PIC X(02) VALUE '52'.
+               10  FILLER          PIC X(02) VALUE '53'.
+               10  FILLER          PIC X(02) VALUE '54'.
+               10  FILLER          PIC X(02) VALUE '55'.
+               10  FILLER          PIC X(02) VALUE '56'.
+               10  FILLER          PIC X(02) VALUE '57'.
+               10  FILLER          PIC X(02) VALUE '58'.
+               10  FILLER          PIC X(02) VALUE '59'.
+               10  FILLER          PIC X(02) VALUE '60'.
+               10  FILLER          PIC X(02) VALUE '61'.
+               10  FILLER          PIC X(02) VALUE '62'.
+               10  FILLER          PIC X(02) VALUE '63'.
+               10  FILLER          PIC X(02) VALUE '64'.
+               10  FILLER          PIC X(02) VALUE '65'.
+               10  FILLER          PIC X(02) VALUE '70'.
+               10  FILLER          PIC X(02) VALUE '71'.
+               10  FILLER          PIC X(02) VALUE '72'.
+               10  FILLER          PIC X(02) VALUE '73'.
+               10  FILLER          PIC X(02) VALUE '74'.
+               10  FILLER          PIC X(02) VALUE '75'.
+               10  FILLER          PIC X(02) VALUE '76'.
+               10  FILLER          PIC X(02) VALUE '77'.
+               10  FILLER          PIC X(02) VALUE '78'.
+               10  FILLER          PIC X(02) VALUE '79'.
+               10  FILLER          PIC X(02) VALUE '80'.
+               10  FILLER          PIC X(02) VALUE '81'.
+               10  FILLER          PIC X(02) VALUE '82'.
+               10  FILLER          PIC X(02) VALUE '83'.
+               10  FILLER          PIC X(02) VALUE '84'.
+               10  FILLER          PIC X(02) VALUE '85'.
+               10  FILLER          PIC X(02) VALUE '86'.
+               10  FILLER          PIC X(02) VALUE '87'.
+               10  FILLER          PIC X(02) VALUE '88'.
+               10  FILLER          PIC X(02) VALUE '90'.
+               10  FILLER          PIC X(02) VALUE '91'.
+               10  FILLER          PIC X(02) VALUE '92'.
+               10  FILLER          PIC X(02) VALUE '94'.
+               10  FILLER          PIC X(02) VALUE '95'.
+               10  FILLER          PIC X(02) VALUE '96'.
+               10  FILLER          PIC X(02) VALUE '97'.
+               10  FILLER          PIC X(02) VALUE '98'.
+               10  FILLER          PIC X(02) VALUE '99'.
+           05  FILLER REDEFINES ITIN-GROUP-OCCS.
+               10  FILLER                          OCCURS 44
+                                                   INDEXED IG-DX.
+                   15  ITIN-GROUP  PIC X(02).
+
+      **** One representative NANP area code per state/DC, matched by
+      **** abbreviation (SUB-9261-FIND-AREA-CODE) rather than by
+      **** position, so a generated TELEPHONE number can be tied back
+      **** to whatever state the same synthetic record's address came
+      **** from (W-LAST-STATE-ABBR).
+       01  STATE-AREA-CODES.
+           05  STATE-AREA-CODE-CNT PIC S9(4)  COMP VALUE 51.
+           05  STATE-AREA-CODE-OCCS.
+               10  FILLER          PIC X(06) VALUE 'AL 205'.
+               10  FILLER          PIC X(06) VALUE 'AK 907'.
+               10  FILLER          PIC X(06) VALUE 'AZ 602'.
+               10  FILLER          PIC X(06) VALUE 'AR 501'.
+               10  FILLER          PIC X(06) VALUE 'CA 213'.
+               10  FILLER          PIC X(06) VALUE 'CO 303'.
+               10  FILLER          PIC X(06) VALUE 'CT 203'.
+               10  FILLER          PIC X(06) VALUE 'DE 302'.
+               10  FILLER          PIC X(06) VALUE 'DC 202'.
+               10  FILLER          PIC X(06) VALUE 'FL 305'.
+               10  FILLER          PIC X(06) VALUE 'GA 404'.
+               10  FILLER          PIC X(06) VALUE 'HI 808'.
+               10  FILLER          PIC X(06) VALUE 'ID 208'.
+               10  FILLER          PIC X(06) VALUE 'IL 312'.
+               10  FILLER          PIC X(06) VALUE 'IN 317'.
+               10  FILLER          PIC X(06) VALUE 'IA 515'.
+               10  FILLER          PIC X(06) VALUE 'KS 316'.
+               10  FILLER          PIC X(06) VALUE 'KY 502'.
+               10  FILLER          PIC X(06) VALUE 'LA 504'.
+               10  FILLER          PIC X(06) VALUE 'ME 207'.
+               10  FILLER          PIC X(06) VALUE 'MD 301'.
+               10  FILLER          PIC X(06) VALUE 'MA 617'.
+               10  FILLER          PIC X(06) VALUE 'MI 313'.
+               10  FILLER          PIC X(06) VALUE 'MN 612'.
+               10  FILLER          PIC X(06) VALUE 'MS 601'.
+               10  FILLER          PIC X(06) VALUE 'MO 314'.
+               10  FILLER          PIC X(06) VALUE 'MT 406'.
+               10  FILLER          PIC X(06) VALUE 'NE 402'.
+               10  FILLER          PIC X(06) VALUE 'NV 702'.
+               10  FILLER          PIC X(06) VALUE 'NH 603'.
+               10  FILLER          PIC X(06) VALUE 'NJ 201'.
+               10  FILLER          PIC X(06) VALUE 'NM 505'.
+               10  FILLER          PIC X(06) VALUE 'NY 212'.
+               10  FILLER          PIC X(06) VALUE 'NC 704'.
+               10  FILLER          PIC X(06) VALUE 'ND 701'.
+               10  FILLER          PIC X(06) VALUE 'OH 216'.
+               10  FILLER          PIC X(06) VALUE 'OK 405'.
+               10  FILLER          PIC X(06) VALUE 'OR 503'.
+               10  FILLER          PIC X(06) VALUE 'PA 215'.
+               10  FILLER          PIC X(06) VALUE 'RI 401'.
+               10  FILLER          PIC X(06) VALUE 'SC 803'.
+               10  FILLER          PIC X(06) VALUE 'SD 605'.
+               10  FILLER          PIC X(06) VALUE 'TN 615'.
+               10  FILLER          PIC X(06) VALUE 'TX 214'.
+               10  FILLER          PIC X(06) VALUE 'UT 801'.
+               10  FILLER          PIC X(06) VALUE 'VT 802'.
+               10  FILLER          PIC X(06) VALUE 'VA 703'.
+               10  FILLER          PIC X(06) VALUE 'WA 206'.
+               10  FILLER          PIC X(06) VALUE 'WV 304'.
+               10  FILLER          PIC X(06) VALUE 'WI 414'.
+               10  FILLER          PIC X(06) VALUE 'WY 307'.
+           05  FILLER REDEFINES STATE-AREA-CODE-OCCS.
+               10  FILLER                          OCCURS 51
+                                                   INDEXED SAC-DX.
+                   15  STATE-ABBR-AC
+                                   PIC X(02).
+                   15  FILLER      PIC X.
+                   15  STATE-AREA-CODE
+                                   PIC X(03).
+
        01  STREET-SUFFIXES.
            05  STREET-SUFFIX-CNT   PIC S9(4)  COMP VALUE 225.
            05  STREET-SUFFIX-OCCS.
@@ -669,64 +1010,6 @@
                    15  POSTCODE-FORMAT
                                    PIC X(14).
 
-       01  STATES.
-           05  STATE-CNT           PIC S9(4)  COMP VALUE 50.
-           05  STATE-OCCS.
-               10  FILLER          PIC X(14)     VALUE 'Alabama'.
-               10  FILLER          PIC X(14)     VALUE 'Alaska'.
-               10  FILLER          PIC X(14)     VALUE 'Arizona'.
-               10  FILLER          PIC X(14)     VALUE 'Arkansas'.
-               10  FILLER          PIC X(14)     VALUE 'California'.
-               10  FILLER          PIC X(14)     VALUE 'Colorado'.
-               10  FILLER          PIC X(14)     VALUE 'Connecticut'.
-               10  FILLER          PIC X(14)     VALUE 'Delaware'.
-               10  FILLER          PIC X(14)     VALUE 'Florida'.
-               10  FILLER          PIC X(14)     VALUE 'Georgia'.
-               10  FILLER          PIC X(14)     VALUE 'Hawaii'.
-               10  FILLER          PIC X(14)     VALUE 'Idaho'.
-               10  FILLER          PIC X(14)     VALUE 'Illinois'.
-               10  FILLER          PIC X(14)     VALUE 'Indiana'.
-               10  FILLER          PIC X(14)     VALUE 'Iowa'.
-               10  FILLER          PIC X(14)     VALUE 'Kansas'.
-               10  FILLER          PIC X(14)     VALUE 'Kentucky'.
-               10  FILLER          PIC X(14)     VALUE 'Louisiana'.
-               10  FILLER          PIC X(14)     VALUE 'Maine'.
-               10  FILLER          PIC X(14)     VALUE 'Maryland'.
-               10  FILLER          PIC X(14)     VALUE 'Massachusetts'.
-               10  FILLER          PIC X(14)     VALUE 'Michigan'.
-               10  FILLER          PIC X(14)     VALUE 'Minnesota'.
-               10  FILLER          PIC X(14)     VALUE 'Mississippi'.
-               10  FILLER          PIC X(14)     VALUE 'Missouri'.
-               10  FILLER          PIC X(14)     VALUE 'Montana'.
-               10  FILLER          PIC X(14)     VALUE 'Nebraska'.
-               10  FILLER          PIC X(14)     VALUE 'Nevada'.
-               10  FILLER          PIC X(14)     VALUE 'New Hampshire'.
-               10  FILLER          PIC X(14)     VALUE 'New Jersey'.
-               10  FILLER          PIC X(14)     VALUE 'New Mexico'.
-               10  FILLER          PIC X(14)     VALUE 'New York'.
-               10  FILLER          PIC X(14)     VALUE 'North Carolina'.
-               10  FILLER          PIC X(14)     VALUE 'North Dakota'.
-               10  FILLER          PIC X(14)     VALUE 'Ohio'.
-               10  FILLER          PIC X(14)     VALUE 'Oklahoma'.
-               10  FILLER          PIC X(14)     VALUE 'Oregon'.
-               10  FILLER          PIC X(14)     VALUE 'Pennsylvania'.
-               10  FILLER          PIC X(14)     VALUE 'Rhode Island'.
-               10  FILLER          PIC X(14)     VALUE 'South Carolina'.
-               10  FILLER          PIC X(14)     VALUE 'South Dakota'.
-               10  FILLER          PIC X(14)     VALUE 'Tennessee'.
-               10  FILLER          PIC X(14)     VALUE 'Texas'.
-               10  FILLER          PIC X(14)     VALUE 'Utah'.
-               10  FILLER          PIC X(14)     VALUE 'Vermont'.
-               10  FILLER          PIC X(14)     VALUE 'Virginia'.
-               10  FILLER          PIC X(14)     VALUE 'Washington'.
-               10  FILLER          PIC X(14)     VALUE 'West Virginia'.
-               10  FILLER          PIC X(14)     VALUE 'Wisconsin'.
-               10  FILLER          PIC X(14)     VALUE 'Wyoming'.
-           05  FILLER REDEFINES STATE-OCCS.
-               10  FILLER                          OCCURS 50
-                                                   INDEXED ST-DX.
-                   15  STATE       PIC X(14).
-
        01  STATES-ABBR.
            05  STATE-ABBR-CNT      PIC S9(4)  COMP VALUE 51.
            05  STATE-ABBR-OCCS.
@@ -787,72 +1070,6 @@
                    15  STATE-ABBR  PIC X(14).
 
 
-       01  STATES-POSTCODE.
-           05  STATE-POSTCODE-CNT  PIC S9(4)  COMP VALUE 51.
-           05  STATE-POSTCODE-OCCS.
-               10  FILLER          PIC X(14)     VALUE 'AL 35004 36925'.
-               10  FILLER          PIC X(14)     VALUE 'AK 99501 99950'.
-               10  FILLER          PIC X(14)     VALUE 'AZ 85001 86556'.
-               10  FILLER          PIC X(14)     VALUE 'AR 71601 72959'.
-               10  FILLER          PIC X(14)     VALUE 'CA 90001 96162'.
-               10  FILLER          PIC X(14)     VALUE 'CO 80001 81658'.
-               10  FILLER          PIC X(14)     VALUE 'CT 06001 06389'.
-               10  FILLER          PIC X(14)     VALUE 'DE 19701 19980'.
-               10  FILLER          PIC X(14)     VALUE 'DC 20001 20039'.
-               10  FILLER          PIC X(14)     VALUE 'FL 32004 34997'.
-               10  FILLER          PIC X(14)     VALUE 'GA 30001 31999'.
-               10  FILLER          PIC X(14)     VALUE 'HI 96701 96898'.
-               10  FILLER          PIC X(14)     VALUE 'ID 83201 83876'.
-               10  FILLER          PIC X(14)     VALUE 'IL 60001 62999'.
-               10  FILLER          PIC X(14)     VALUE 'IN 46001 47997'.
-               10  FILLER          PIC X(14)     VALUE 'IA 50001 52809'.
-               10  FILLER          PIC X(14)     VALUE 'KS 66002 67954'.
-               10  FILLER          PIC X(14)     VALUE 'KY 40003 42788'.
-               10  FILLER          PIC X(14)     VALUE 'LA 70001 71232'.
-               10  FILLER          PIC X(14)     VALUE 'ME 03901 04992'.
-               10  FILLER          PIC X(14)     VALUE 'MD 20331 20331'.
-               10  FILLER          PIC X(14)     VALUE 'MA 01001 02791'.
-               10  FILLER          PIC X(14)     VALUE 'MI 48001 49971'.
-               10  FILLER          PIC X(14)     VALUE 'MN 55001 56763'.
-               10  FILLER          PIC X(14)     VALUE 'MS 38601 39776'.
-               10  FILLER          PIC X(14)     VALUE 'MO 63001 65899'.
-               10  FILLER          PIC X(14)     VALUE 'MT 59001 59937'.
-               10  FILLER          PIC X(14)     VALUE 'NE 68001 68118'.
-               10  FILLER          PIC X(14)     VALUE 'NV 88901 89883'.
-               10  FILLER          PIC X(14)     VALUE 'NH 03031 03897'.
-               10  FILLER          PIC X(14)     VALUE 'NJ 07001 08989'.
-               10  FILLER          PIC X(14)     VALUE 'NM 87001 88441'.
-               10  FILLER          PIC X(14)     VALUE 'NY 10001 14905'.
-               10  FILLER          PIC X(14)     VALUE 'NC 27006 28909'.
-               10  FILLER          PIC X(14)     VALUE 'ND 58001 58856'.
-               10  FILLER          PIC X(14)     VALUE 'OH 43001 45999'.
-               10  FILLER          PIC X(14)     VALUE 'OK 73001 73199'.
-               10  FILLER          PIC X(14)     VALUE 'OR 97001 97920'.
-               10  FILLER          PIC X(14)     VALUE 'PA 15001 19640'.
-               10  FILLER          PIC X(14)     VALUE 'RI 02801 02940'.
-               10  FILLER          PIC X(14)     VALUE 'SC 29001 29948'.
-               10  FILLER          PIC X(14)     VALUE 'SD 57001 57799'.
-               10  FILLER          PIC X(14)     VALUE 'TN 37010 38589'.
-               10  FILLER          PIC X(14)     VALUE 'TX 73301 73301'.
-               10  FILLER          PIC X(14)     VALUE 'UT 84001 84784'.
-               10  FILLER          PIC X(14)     VALUE 'VT 05001 05495'.
-               10  FILLER          PIC X(14)     VALUE 'VA 20040 20041'.
-               10  FILLER          PIC X(14)     VALUE 'WA 98001 99403'.
-               10  FILLER          PIC X(14)     VALUE 'WV 24701 26886'.
-               10  FILLER          PIC X(14)     VALUE 'WI 53001 54990'.
-               10  FILLER          PIC X(14)     VALUE 'WY 82001 83128'.
-           05  FILLER REDEFINES STATE-POSTCODE-OCCS.
-               10  FILLER                          OCCURS 51
-                                                   INDEXED SP-DX.
-                   15  STATE-ABBR-PC
-                                   PIC X(2).
-                   15  FILLER      PIC X.
-                   15  STATE-POSTCODE-MIN
-                                   PIC 9(5).
-                   15  FILLER      PIC X.
-                   15  STATE-POSTCODE-MAX
-                                   PIC 9(5).
-
        01  TERRITORIES-ABBR.
            05  TERRITORY-ABBR-CNT  PIC S9(4)  COMP VALUE 8.
            05  TERRITORY-ABBR-OCCS.
@@ -1171,6 +1388,7 @@
                W-COMPILED-TIME-SS
 
            PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
+           PERFORM SUB-1200-LOAD-CITYZIP THRU SUB-1200-EXIT
            .
        SUB-1000-EXIT.
            EXIT.
@@ -1178,12 +1396,6 @@
        SUB-1100-SUM-WEIGHTS.
       *---------------------
 
-           PERFORM VARYING FC-DX FROM 1 BY 1
-                     UNTIL FC-DX > FORMAT-CITY-CNT
-               ADD  FORMAT-CITY-WEIGHT(FC-DX)
-                 TO FORMAT-CITY-WEIGHT-TOT
-           END-PERFORM
-
            PERFORM VARYING FSN-DX FROM 1 BY 1
                      UNTIL FSN-DX > FORMAT-STREET-NAME-CNT
                ADD  FORMAT-STREET-NAME-WEIGHT(FSN-DX)
@@ -1203,20 +1415,79 @@
            END-PERFORM
 
       D    DISPLAY 'FAKADDR weight totals: '
-      D    DISPLAY '    ' FORMAT-CITY-WEIGHT-TOT
       D    DISPLAY '    ' FORMAT-STREET-NAME-WEIGHT-TOT
       D    DISPLAY '    ' FORMAT-STREET-ADDR-WEIGHT-TOT
       D    DISPLAY '    ' FORMAT-ADDRESS-WEIGHT-TOT
            .
        SUB-1100-EXIT.
            EXIT.
+      /
+       SUB-1200-LOAD-CITYZIP.
+      *----------------------
+      **** Reads the whole CITYZIP reference file into
+      **** W-CITYZIP-TABLE once per run, so the hundreds of thousands
+      **** of ADDRESS-CITY/ADDRESS-STATE-POSTCODE draws a large batch
+      **** makes don't each pay for an OPEN/READ/CLOSE.
+
+           OPEN INPUT CITYZIP
+
+           SET  W-CITYZIP-NOT-EOF     TO TRUE
+           SET  CZ-DX                 TO 1
+
+           PERFORM SUB-1210-READ-CITYZIP THRU SUB-1210-EXIT
+               UNTIL W-CITYZIP-EOF
+                  OR CZ-DX > 2000
+
+           IF      NOT W-CITYZIP-EOF
+               DISPLAY '**** FAKADDR warning: CITYZIP reference '
+                   'file has more than 2000 rows - rows past '
+                   '2000 were not loaded'
+           END-IF
+
+           CLOSE CITYZIP
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1210-READ-CITYZIP.
+      *----------------------
+
+           READ CITYZIP
+               AT END
+                   SET  W-CITYZIP-EOF TO TRUE
+                   GO TO SUB-1210-EXIT
+           END-READ
+
+           MOVE CZ-FILE-CITY          TO W-CZ-CITY(CZ-DX)
+           MOVE CZ-FILE-STATE-ABBR    TO W-CZ-STATE-ABBR(CZ-DX)
+           MOVE CZ-FILE-STATE         TO W-CZ-STATE(CZ-DX)
+           MOVE CZ-FILE-POSTCODE      TO W-CZ-POSTCODE(CZ-DX)
+
+           ADD  1                     TO W-CITYZIP-CNT
+           SET  CZ-DX                 UP BY 1
+           .
+       SUB-1210-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
+      **** Forward this call's seed onto W-FAKER-PARAMETER too, so a
+      **** name request that ends up in FAKPERS shares the same
+      **** FAKRAND seed sequence as everything else in this run.
+
+           MOVE FAKER-SEED-NO       IN L-PARAMETER
+             TO FAKER-SEED-NO      IN W-FAKER-PARAMETER
+           MOVE FAKER-SEED-TEXT     IN L-PARAMETER
+             TO FAKER-SEED-TEXT    IN W-FAKER-PARAMETER
+
+           SET  FAKER-RESPONSE-GOOD IN L-PARAMETER
+                                   TO TRUE
+
+           MOVE 0                  TO W-CALL-CITYZIP-DX
 
-           MOVE 0                  
+           MOVE 0
              TO FAKER-INFO-CNT     IN L-PARAMETER
-           MOVE LOW-VALUES         
+           MOVE LOW-VALUES
              TO FAKER-INFO-OCCS    IN L-PARAMETER
 
            EVALUATE TRUE
@@ -1254,15 +1525,15 @@
                                    IN L-PARAMETER        
                PERFORM SUB-9090-MILITARY-STATE-ABBR THRU SUB-9090-EXIT
 
-             WHEN ADDRESS-POSTCODE IN L-PARAMETER       
-               PERFORM SUB-9100-POSTCODE THRU SUB-9100-EXIT
+             WHEN ADDRESS-POSTCODE IN L-PARAMETER
+               PERFORM SUB-9105-CITYZIP-POSTCODE THRU SUB-9105-EXIT
 
-             WHEN ADDRESS-SECONDARY-ADDRESS 
-                                   IN L-PARAMETER     
+             WHEN ADDRESS-SECONDARY-ADDRESS
+                                   IN L-PARAMETER
                PERFORM SUB-9110-SECONDARY-ADDRESS THRU SUB-9110-EXIT
 
-             WHEN ADDRESS-STATE    IN L-PARAMETER  
-               PERFORM SUB-9120-STATE THRU SUB-9120-EXIT
+             WHEN ADDRESS-STATE    IN L-PARAMETER
+               PERFORM SUB-9120-CITYZIP-STATE THRU SUB-9120-EXIT
 
              WHEN ADDRESS-STATE-ABBR  
                                    IN L-PARAMETER    
@@ -1284,10 +1555,68 @@
                                    IN L-PARAMETER
                PERFORM SUB-9170-STREET-SUFFIX THRU SUB-9170-EXIT
 
-             WHEN ADDRESS-TERRITORY-ABBR  
-                                   IN L-PARAMETER    
+             WHEN ADDRESS-TERRITORY-ABBR
+                                   IN L-PARAMETER
                PERFORM SUB-9180-TERRITORY-ABBR THRU SUB-9180-EXIT
 
+             WHEN BANK-ACCOUNT     IN L-PARAMETER
+               PERFORM SUB-9210-BANK-ACCOUNT THRU SUB-9210-EXIT
+
+             WHEN BANK-ROUTING     IN L-PARAMETER
+               PERFORM SUB-9220-BANK-ROUTING THRU SUB-9220-EXIT
+
+             WHEN TAXID-SSN        IN L-PARAMETER
+             OR   TAXID-SSN-HYPHEN IN L-PARAMETER
+               PERFORM SUB-9230-TAXID-SSN THRU SUB-9230-EXIT
+
+             WHEN TAXID-ITIN        IN L-PARAMETER
+             OR   TAXID-ITIN-HYPHEN IN L-PARAMETER
+               PERFORM SUB-9240-TAXID-ITIN THRU SUB-9240-EXIT
+
+             WHEN TAXID-EIN        IN L-PARAMETER
+             OR   TAXID-EIN-HYPHEN IN L-PARAMETER
+               PERFORM SUB-9250-TAXID-EIN THRU SUB-9250-EXIT
+
+             WHEN TELEPHONE        IN L-PARAMETER
+               PERFORM SUB-9260-TELEPHONE THRU SUB-9260-EXIT
+
+             WHEN PERSON-FIRST-NAME
+                                   IN L-PARAMETER
+             OR   PERSON-FIRST-NAME-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-FIRST-NAME-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9190-FIRST-NAME THRU SUB-9190-EXIT
+
+             WHEN PERSON-LAST-NAME
+                                   IN L-PARAMETER
+             OR   PERSON-LAST-NAME-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-LAST-NAME-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9200-LAST-NAME THRU SUB-9200-EXIT
+
+             WHEN PERSON-PREFIX    IN L-PARAMETER
+             OR   PERSON-PREFIX-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-PREFIX-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9270-PREFIX THRU SUB-9270-EXIT
+
+             WHEN PERSON-SUFFIX    IN L-PARAMETER
+             OR   PERSON-SUFFIX-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-SUFFIX-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9280-SUFFIX THRU SUB-9280-EXIT
+
+             WHEN PERSON-NAME      IN L-PARAMETER
+             OR   PERSON-NAME-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-NAME-FEMALE
+                                   IN L-PARAMETER
+               PERFORM SUB-9290-PERSON-NAME THRU SUB-9290-EXIT
+
              WHEN OTHER
                SET  FAKER-UNKNOWN-FUNCTION
                                    IN L-PARAMETER
@@ -1303,10 +1632,10 @@
 
            ADD  1                  
              TO FAKER-INFO-CNT     IN L-PARAMETER
-           SET  FI-DX              
+           SET  FI-DX IN L-PARAMETER              
              TO FAKER-INFO-CNT     IN L-PARAMETER
            MOVE W-TABLE-1          
-             TO FAKER-TABLE        IN L-PARAMETER(FI-DX)
+             TO FAKER-TABLE        IN L-PARAMETER(FI-DX IN L-PARAMETER)
 
            IF      W-TABLE-1(1:8) = 'FORMATS-'
                PERFORM SUB-2100-FORMAT THRU SUB-2100-EXIT
@@ -1321,10 +1650,33 @@
                    PERFORM SUB-2200-SEPARATE-FIELDS THRU SUB-2200-EXIT
                END-IF
            ELSE
-               PERFORM SUB-9800-FIND-RANDOM-ADDRESS THRU SUB-9800-EXIT
+               IF      W-TABLE-1 = 'BANK-ROUTING'
+               OR      W-TABLE-1 = 'TAXID-SSN'
+               OR      W-TABLE-1 = 'TAXID-ITIN'
+               OR      W-TABLE-1 = 'TAXID-EIN'
+               OR      W-TABLE-1 = 'TELEPHONE'
+               OR      W-TABLE-1 = 'FIRST-NAME'
+               OR      W-TABLE-1 = 'LAST-NAME'
+               OR      W-TABLE-1 = 'PREFIX'
+               OR      W-TABLE-1 = 'SUFFIX'
+               OR      W-TABLE-1 = 'PERSON-NAME'
+               OR      W-TABLE-1 = 'CITYZIP-CITY'
+               OR      W-TABLE-1 = 'CITYZIP-STATE'
+               OR      W-TABLE-1 = 'CITYZIP-POSTCODE'
+               OR      W-TABLE-1 = 'CITYZIP-STATE-POSTCODE'
+                   CONTINUE
+               ELSE
+                   PERFORM SUB-9800-FIND-RANDOM-ADDRESS
+                                   THRU SUB-9800-EXIT
+               END-IF
 
-               MOVE W-FAKER-RESULT 
+               MOVE W-FAKER-RESULT
                  TO FAKER-RESULT   IN L-PARAMETER
+
+               IF      TELEPHONE IN L-PARAMETER
+                   PERFORM SUB-2210-SEPARATE-TELEPHONE
+                                   THRU SUB-2210-EXIT
+               END-IF
            END-IF
            .
        SUB-2000-EXIT.
@@ -1457,6 +1809,28 @@
            .
        SUB-2200-EXIT.
            EXIT.
+      /
+       SUB-2210-SEPARATE-TELEPHONE.
+      *-----------------------------
+
+           MOVE 1                  TO W-POINTER
+
+           UNSTRING FAKER-RESULT   IN L-PARAMETER
+                            DELIMITED '-'
+                                 INTO FAKER-TELEPHONE-AREA-CODE
+                                       IN L-PARAMETER
+                                      FAKER-TELEPHONE-PREFIX
+                                       IN L-PARAMETER
+                                      FAKER-TELEPHONE-SUFFIX
+                                       IN L-PARAMETER
+                              POINTER W-POINTER
+
+           MOVE SPACES
+                TO FAKER-TELEPHONE-EXTENSION
+                                   IN L-PARAMETER
+           .
+       SUB-2210-EXIT.
+           EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
@@ -1546,10 +1920,10 @@
 
            ADD  1                  
              TO FAKER-INFO-CNT     IN L-PARAMETER
-           SET  FI-DX              
+           SET  FI-DX IN L-PARAMETER              
              TO FAKER-INFO-CNT     IN L-PARAMETER
            MOVE W-TABLE-1          
-             TO FAKER-TABLE        IN L-PARAMETER(FI-DX)
+             TO FAKER-TABLE        IN L-PARAMETER(FI-DX IN L-PARAMETER)
 
            EVALUATE TRUE
              WHEN W-TABLE-1(1:8) = 'FORMATS-'
@@ -1557,10 +1931,13 @@
 
              WHEN W-TABLE-1 = 'FIRST-NAME'
              OR               'LAST-NAME'
-               MOVE FAKER-RESULT   IN W-FAKER-PARAMETER
-                 TO W-FAKER-RESULT             
+             OR               'PREFIX'
+             OR               'SUFFIX'
+             OR               'CITYZIP-CITY'
+             OR               'CITYZIP-STATE-POSTCODE'
+               CONTINUE
 
-             WHEN OTHER     
+             WHEN OTHER
                PERFORM SUB-9800-FIND-RANDOM-ADDRESS THRU SUB-9800-EXIT
            END-EVALUATE
            .
@@ -1593,10 +1970,14 @@
        SUB-9030-CITY.
       *--------------
 
-           MOVE 'FORMATS-CITY'     TO W-TABLE-1            
+           MOVE 'CITYZIP-CITY'     TO W-TABLE-1
 
-           SET  ADDRESS OF L-FORMAT-TABLE-1
-             TO ADDRESS OF FORMATS-CITY
+           IF      W-CALL-CITYZIP-DX = 0
+               PERFORM SUB-9900-DRAW-CITYZIP THRU SUB-9900-EXIT
+           END-IF
+
+           MOVE W-CZ-CITY(W-CALL-CITYZIP-DX)
+                                   TO W-FAKER-RESULT
            .
        SUB-9030-EXIT.
            EXIT.
@@ -1681,6 +2062,21 @@
            .
        SUB-9100-EXIT.
            EXIT.
+      /
+       SUB-9105-CITYZIP-POSTCODE.
+      *--------------------------
+
+           MOVE 'CITYZIP-POSTCODE' TO W-TABLE-1
+
+           IF      W-CALL-CITYZIP-DX = 0
+               PERFORM SUB-9900-DRAW-CITYZIP THRU SUB-9900-EXIT
+           END-IF
+
+           MOVE W-CZ-POSTCODE(W-CALL-CITYZIP-DX)
+                                   TO W-FAKER-RESULT
+           .
+       SUB-9105-EXIT.
+           EXIT.
       /
        SUB-9110-SECONDARY-ADDRESS.
       *---------------------------
@@ -1694,13 +2090,17 @@
        SUB-9110-EXIT.
            EXIT.
       /
-       SUB-9120-STATE.
-      *---------------
+       SUB-9120-CITYZIP-STATE.
+      *-----------------------
 
-           MOVE 'STATES'           TO W-TABLE-1  
+           MOVE 'CITYZIP-STATE'    TO W-TABLE-1
 
-           SET  ADDRESS OF L-ADDRESS-TABLE-1
-             TO ADDRESS OF STATES
+           IF      W-CALL-CITYZIP-DX = 0
+               PERFORM SUB-9900-DRAW-CITYZIP THRU SUB-9900-EXIT
+           END-IF
+
+           MOVE W-CZ-STATE(W-CALL-CITYZIP-DX)
+                                   TO W-FAKER-RESULT
            .
        SUB-9120-EXIT.
            EXIT.
@@ -1719,10 +2119,21 @@
        SUB-9140-STATE-POSTCODE.
       *------------------------
 
-           MOVE 'STATES-POSTCODE'  TO W-TABLE-1            
+           MOVE 'CITYZIP-STATE-POSTCODE'
+                                   TO W-TABLE-1
 
-           SET  ADDRESS OF L-ADDRESS-TABLE-1
-             TO ADDRESS OF STATES-POSTCODE
+           IF      W-CALL-CITYZIP-DX = 0
+               PERFORM SUB-9900-DRAW-CITYZIP THRU SUB-9900-EXIT
+           END-IF
+
+           MOVE SPACES             TO W-FAKER-RESULT
+           STRING  W-CZ-STATE-ABBR(W-CALL-CITYZIP-DX) ' '
+                   W-CZ-POSTCODE(W-CALL-CITYZIP-DX)
+                                   DELIMITED SIZE
+                                INTO W-FAKER-RESULT
+
+           MOVE W-CZ-STATE-ABBR(W-CALL-CITYZIP-DX)
+                                   TO W-LAST-STATE-ABBR
            .
        SUB-9140-EXIT.
            EXIT.
@@ -1775,28 +2186,458 @@
       /
        SUB-9190-FIRST-NAME.
       *--------------------
-        
-           MOVE 'FIRST-NAME'       TO W-TABLE-1  
-           SET  PERSON-FIRST-NAME  IN W-FAKER-PARAMETER
-             TO TRUE
+      **** PERSON-FIRST-NAME-MALE/FEMALE picked directly, or the
+      **** gender half of a PERSON-NAME-MALE/FEMALE compound draw,
+      **** goes to the matching FAKPERS table; anything else
+      **** (PERSON-FIRST-NAME, or reached via the {FN} format token)
+      **** is gender-neutral.
+
+           MOVE 'FIRST-NAME'       TO W-TABLE-1
+
+           EVALUATE TRUE
+             WHEN PERSON-FIRST-NAME-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-NAME-MALE
+                                   IN L-PARAMETER
+               SET  PERSON-FIRST-NAME-MALE
+                                   IN W-FAKER-PARAMETER
+                 TO TRUE
+
+             WHEN PERSON-FIRST-NAME-FEMALE
+                                   IN L-PARAMETER
+             OR   PERSON-NAME-FEMALE
+                                   IN L-PARAMETER
+               SET  PERSON-FIRST-NAME-FEMALE
+                                   IN W-FAKER-PARAMETER
+                 TO TRUE
+
+             WHEN OTHER
+               SET  PERSON-FIRST-NAME
+                                   IN W-FAKER-PARAMETER
+                 TO TRUE
+           END-EVALUATE
 
            CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO W-FAKER-RESULT
            .
        SUB-9190-EXIT.
            EXIT.
       /
        SUB-9200-LAST-NAME.
       *-------------------
-        
-           MOVE 'LAST-NAME'        TO W-TABLE-1 
+      **** Last names aren't gendered - PERSON-LAST-NAME(-MALE/
+      **** -FEMALE) and both halves of PERSON-NAME(-MALE/-FEMALE)
+      **** all draw from the one FAKPERS last-name table.
+
+           MOVE 'LAST-NAME'        TO W-TABLE-1
            SET  PERSON-LAST-NAME   IN W-FAKER-PARAMETER
              TO TRUE
 
            CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO W-FAKER-RESULT
            .
        SUB-9200-EXIT.
            EXIT.
-      
+      /
+       SUB-9210-BANK-ACCOUNT.
+      *----------------------
+
+           MOVE 'BANK-ACCOUNT-FORMATS'
+                                   TO W-TABLE-1
+
+           SET  ADDRESS OF L-ADDRESS-TABLE-1
+             TO ADDRESS OF BANK-ACCOUNT-FORMATS
+           .
+       SUB-9210-EXIT.
+           EXIT.
+      /
+       SUB-9220-BANK-ROUTING.
+      *----------------------
+      **** ABA routing numbers are 9 digits: a 2-digit Federal
+      **** Reserve prefix (ROUTING-PREFIXES), 6 digits chosen at
+      **** random, and a check digit computed so that
+      ****     3*(d1+d4+d7) + 7*(d2+d5+d8) + (d3+d6+d9)
+      **** is evenly divisible by 10, per the standard ABA formula.
+
+           MOVE 'BANK-ROUTING'     TO W-TABLE-1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * ROUTING-PREFIX-CNT
+                                      + 1
+
+           MOVE ROUTING-PREFIX(W-RANDOM-SUB)(1:1)
+                                   TO W-ROUTING-DIGIT(1)
+           MOVE ROUTING-PREFIX(W-RANDOM-SUB)(2:1)
+                                   TO W-ROUTING-DIGIT(2)
+
+           PERFORM SUB-9225-BANK-ROUTING-DIGIT THRU SUB-9225-EXIT
+               VARYING RD-DX FROM 3 BY 1 UNTIL RD-DX > 8
+
+           COMPUTE W-ROUTING-CHECK-SUM
+                                   =  3 * (W-ROUTING-DIGIT(1) +
+                                           W-ROUTING-DIGIT(4) +
+                                           W-ROUTING-DIGIT(7))
+                                    + 7 * (W-ROUTING-DIGIT(2) +
+                                           W-ROUTING-DIGIT(5) +
+                                           W-ROUTING-DIGIT(8))
+                                    + 1 * (W-ROUTING-DIGIT(3) +
+                                           W-ROUTING-DIGIT(6))
+
+           DIVIDE W-ROUTING-CHECK-SUM BY 10
+               GIVING   W-RANDOM-SUB
+               REMAINDER W-ROUTING-REMAINDER
+
+           COMPUTE W-ROUTING-DIGIT(9) = 10 - W-ROUTING-REMAINDER
+
+           IF      W-ROUTING-DIGIT(9) = 10
+               MOVE 0                  TO W-ROUTING-DIGIT(9)
+           END-IF
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE W-ROUTING-DIGIT(1)  TO W-FAKER-RESULT(1:1)
+           MOVE W-ROUTING-DIGIT(2)  TO W-FAKER-RESULT(2:1)
+           MOVE W-ROUTING-DIGIT(3)  TO W-FAKER-RESULT(3:1)
+           MOVE W-ROUTING-DIGIT(4)  TO W-FAKER-RESULT(4:1)
+           MOVE W-ROUTING-DIGIT(5)  TO W-FAKER-RESULT(5:1)
+           MOVE W-ROUTING-DIGIT(6)  TO W-FAKER-RESULT(6:1)
+           MOVE W-ROUTING-DIGIT(7)  TO W-FAKER-RESULT(7:1)
+           MOVE W-ROUTING-DIGIT(8)  TO W-FAKER-RESULT(8:1)
+           MOVE W-ROUTING-DIGIT(9)  TO W-FAKER-RESULT(9:1)
+           .
+       SUB-9220-EXIT.
+           EXIT.
+      /
+       SUB-9225-BANK-ROUTING-DIGIT.
+      *----------------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-ROUTING-DIGIT(RD-DX)
+                                   =  FAKRAND-RANDOM-NO * 10
+           .
+       SUB-9225-EXIT.
+           EXIT.
+      /
+       SUB-9230-TAXID-SSN.
+      *--------------------
+      **** SSN area numbers 000, 666 and 900-999 are reserved and
+      **** never issued - drawing from the 898 remaining values
+      **** (1-665 and 667-899) keeps every generated SSN valid.
+
+           MOVE 'TAXID-SSN'         TO W-TABLE-1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO * 898 + 1
+           IF      W-RANDOM-SUB > 665
+               ADD  1              TO W-RANDOM-SUB
+           END-IF
+           MOVE W-RANDOM-SUB       TO W-TAXID-AREA
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-TAXID-GROUP   =  FAKRAND-RANDOM-NO * 99 + 1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-TAXID-SERIAL  =  FAKRAND-RANDOM-NO * 9999 + 1
+
+           MOVE SPACES              TO W-FAKER-RESULT
+
+           IF      TAXID-SSN-HYPHEN IN L-PARAMETER
+               MOVE W-TAXID-AREA   TO W-FAKER-RESULT(1:3)
+               MOVE '-'            TO W-FAKER-RESULT(4:1)
+               MOVE W-TAXID-GROUP  TO W-FAKER-RESULT(5:2)
+               MOVE '-'            TO W-FAKER-RESULT(7:1)
+               MOVE W-TAXID-SERIAL TO W-FAKER-RESULT(8:4)
+           ELSE
+               MOVE W-TAXID-AREA   TO W-FAKER-RESULT(1:3)
+               MOVE W-TAXID-GROUP  TO W-FAKER-RESULT(4:2)
+               MOVE W-TAXID-SERIAL TO W-FAKER-RESULT(6:4)
+           END-IF
+           .
+       SUB-9230-EXIT.
+           EXIT.
+      /
+       SUB-9240-TAXID-ITIN.
+      *---------------------
+      **** ITINs always begin with 9; the 4th/5th digit ("group")
+      **** is restricted to the IRS-issued ranges held in
+      **** ITIN-GROUPS - every other combination is not a real ITIN.
+
+           MOVE 'TAXID-ITIN'        TO W-TABLE-1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * ITIN-GROUP-CNT
+                                      + 1
+           MOVE ITIN-GROUP(W-RANDOM-SUB)
+                                   TO W-TAXID-ITIN-MID
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-TAXID-GROUP   =  FAKRAND-RANDOM-NO * 99 + 1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-TAXID-SERIAL  =  FAKRAND-RANDOM-NO * 9999 + 1
+
+           MOVE SPACES              TO W-FAKER-RESULT
+
+           IF      TAXID-ITIN-HYPHEN IN L-PARAMETER
+               MOVE '9'                TO W-FAKER-RESULT(1:1)
+               MOVE W-TAXID-GROUP      TO W-FAKER-RESULT(2:2)
+               MOVE '-'                TO W-FAKER-RESULT(4:1)
+               MOVE W-TAXID-ITIN-MID   TO W-FAKER-RESULT(5:2)
+               MOVE '-'                TO W-FAKER-RESULT(7:1)
+               MOVE W-TAXID-SERIAL     TO W-FAKER-RESULT(8:4)
+           ELSE
+               MOVE '9'                TO W-FAKER-RESULT(1:1)
+               MOVE W-TAXID-GROUP      TO W-FAKER-RESULT(2:2)
+               MOVE W-TAXID-ITIN-MID   TO W-FAKER-RESULT(4:2)
+               MOVE W-TAXID-SERIAL     TO W-FAKER-RESULT(6:4)
+           END-IF
+           .
+       SUB-9240-EXIT.
+           EXIT.
+      /
+       SUB-9250-TAXID-EIN.
+      *--------------------
+      **** EIN prefixes are limited to the campuses IRS currently
+      **** issues from (EIN-PREFIXES) - unassigned prefixes never
+      **** appear on a real EIN.
+
+           MOVE 'TAXID-EIN'         TO W-TABLE-1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * EIN-PREFIX-CNT
+                                      + 1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           COMPUTE W-TAXID-EIN-SERIAL
+                                   =  FAKRAND-RANDOM-NO * 9999999 + 1
+
+           MOVE SPACES              TO W-FAKER-RESULT
+
+           IF      TAXID-EIN-HYPHEN IN L-PARAMETER
+               MOVE EIN-PREFIX(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT(1:2)
+               MOVE '-'            TO W-FAKER-RESULT(3:1)
+               MOVE W-TAXID-EIN-SERIAL
+                                   TO W-FAKER-RESULT(4:7)
+           ELSE
+               MOVE EIN-PREFIX(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT(1:2)
+               MOVE W-TAXID-EIN-SERIAL
+                                   TO W-FAKER-RESULT(3:7)
+           END-IF
+           .
+       SUB-9250-EXIT.
+           EXIT.
+      /
+       SUB-9260-TELEPHONE.
+      *---------------------
+      **** The area code is drawn from whatever state the last
+      **** address generated in this run came from (W-LAST-STATE-ABBR)
+      **** so the two stay consistent; with no address generated yet
+      **** this run, any area code in STATE-AREA-CODES is fair game.
+
+           MOVE 'TELEPHONE'         TO W-TABLE-1
+           MOVE 0                   TO W-FOUND-AC-DX
+
+           IF      W-LAST-STATE-ABBR NOT = SPACES
+               PERFORM SUB-9261-FIND-AREA-CODE THRU SUB-9261-EXIT
+                   VARYING SAC-DX FROM 1 BY 1
+                     UNTIL SAC-DX > STATE-AREA-CODE-CNT
+                     OR    W-FOUND-AC-DX > 0
+           END-IF
+
+           IF      W-FOUND-AC-DX > 0
+               MOVE STATE-AREA-CODE(W-FOUND-AC-DX)
+                                   TO W-TELEPHONE-AREA-CODE-WK
+           ELSE
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * STATE-AREA-CODE-CNT
+                                      + 1
+               MOVE STATE-AREA-CODE(W-RANDOM-SUB)
+                                   TO W-TELEPHONE-AREA-CODE-WK
+           END-IF
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE W-TELEPHONE-AREA-CODE-WK
+                                   TO W-FAKER-RESULT(1:3)
+           MOVE '-'                 TO W-FAKER-RESULT(4:1)
+           MOVE '%##'               TO W-FAKER-RESULT(5:3)
+           MOVE '-'                 TO W-FAKER-RESULT(8:1)
+           MOVE '####'              TO W-FAKER-RESULT(9:4)
+
+           MOVE 0                   TO W-DIGIT-CNT
+
+           INSPECT W-FAKER-RESULT
+                             TALLYING W-DIGIT-CNT
+                              FOR ALL W-HASH
+                                      W-PERCENT
+
+           IF      W-DIGIT-CNT > 0
+               PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+                   VARYING W-SUB-D FROM 1 BY 1
+                     UNTIL W-SUB-D > LENGTH OF W-FAKER-RESULT
+           END-IF
+           .
+       SUB-9260-EXIT.
+           EXIT.
+      /
+       SUB-9261-FIND-AREA-CODE.
+      *-------------------------
+
+           IF      STATE-ABBR-AC(SAC-DX) = W-LAST-STATE-ABBR
+               SET  W-FOUND-AC-DX  TO SAC-DX
+           END-IF
+           .
+       SUB-9261-EXIT.
+           EXIT.
+      /
+       SUB-9270-PREFIX.
+      *---------------
+      **** Same gender rule as SUB-9190-FIRST-NAME: an explicit
+      **** PERSON-PREFIX-MALE/FEMALE, or the prefix half of a
+      **** PERSON-NAME-MALE/FEMALE draw, picks the matching FAKPERS
+      **** table; anything else is the combined neutral list.
+
+           MOVE 'PREFIX'           TO W-TABLE-1
+
+           EVALUATE TRUE
+             WHEN PERSON-PREFIX-MALE
+                                   IN L-PARAMETER
+             OR   PERSON-NAME-MALE
+                                   IN L-PARAMETER
+               SET  PERSON-PREFIX-MALE
+                                   IN W-FAKER-PARAMETER
+                 TO TRUE
+
+             WHEN PERSON-PREFIX-FEMALE
+                                   IN L-PARAMETER
+             OR   PERSON-NAME-FEMALE
+                                   IN L-PARAMETER
+               SET  PERSON-PREFIX-FEMALE
+                                   IN W-FAKER-PARAMETER
+                 TO TRUE
+
+             WHEN OTHER
+               SET  PERSON-PREFIX  IN W-FAKER-PARAMETER
+                 TO TRUE
+           END-EVALUATE
+
+           CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO W-FAKER-RESULT
+           .
+       SUB-9270-EXIT.
+           EXIT.
+      /
+       SUB-9280-SUFFIX.
+      *---------------
+      **** Suffixes (Jr., PhD, ...) aren't gendered either - every
+      **** PERSON-SUFFIX variant draws from the one FAKPERS table.
+
+           MOVE 'SUFFIX'           TO W-TABLE-1
+           SET  PERSON-SUFFIX      IN W-FAKER-PARAMETER
+             TO TRUE
+
+           CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO W-FAKER-RESULT
+           .
+       SUB-9280-EXIT.
+           EXIT.
+      /
+       SUB-9290-PERSON-NAME.
+      *---------------------
+      **** Builds a full name around a first/last name pair, with a
+      **** prefix included 30% of the time and a suffix 10% of the
+      **** time (an honorific and a generational/academic suffix
+      **** rarely both apply to the same synthetic person). Populates
+      **** FAKER-PERSON-* directly, since the optional prefix/suffix
+      **** make an UNSTRING-style separation of a flat result (as
+      **** used for ADDRESS-ADDRESS and TELEPHONE) ambiguous.
+
+           MOVE 'PERSON-NAME'      TO W-TABLE-1
+           MOVE SPACES             TO W-PERSON-PREFIX-WK
+                                      W-PERSON-SUFFIX-WK
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           IF      FAKRAND-RANDOM-NO < .300000000
+               PERFORM SUB-9270-PREFIX THRU SUB-9270-EXIT
+               MOVE W-FAKER-RESULT  TO W-PERSON-PREFIX-WK
+           END-IF
+
+           PERFORM SUB-9190-FIRST-NAME THRU SUB-9190-EXIT
+           MOVE W-FAKER-RESULT     TO W-PERSON-FIRST-NAME-WK
+
+           PERFORM SUB-9200-LAST-NAME THRU SUB-9200-EXIT
+           MOVE W-FAKER-RESULT     TO W-PERSON-LAST-NAME-WK
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           IF      FAKRAND-RANDOM-NO < .100000000
+               PERFORM SUB-9280-SUFFIX THRU SUB-9280-EXIT
+               MOVE W-FAKER-RESULT  TO W-PERSON-SUFFIX-WK
+           END-IF
+
+           MOVE W-PERSON-PREFIX-WK
+             TO FAKER-PERSON-PREFIX
+                                   IN L-PARAMETER
+           MOVE W-PERSON-FIRST-NAME-WK
+             TO FAKER-PERSON-FIRST-NAME
+                                   IN L-PARAMETER
+           MOVE W-PERSON-LAST-NAME-WK
+             TO FAKER-PERSON-LAST-NAME
+                                   IN L-PARAMETER
+           MOVE W-PERSON-SUFFIX-WK
+             TO FAKER-PERSON-SUFFIX
+                                   IN L-PARAMETER
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE 1                   TO W-POINTER
+
+           IF      W-PERSON-PREFIX-WK NOT = SPACES
+               STRING W-PERSON-PREFIX-WK
+                            DELIMITED SPACE
+                      ' '   DELIMITED SIZE
+                                 INTO W-FAKER-RESULT
+                              POINTER W-POINTER
+           END-IF
+
+           STRING W-PERSON-FIRST-NAME-WK
+                            DELIMITED SPACE
+                  ' '       DELIMITED SIZE
+                                 INTO W-FAKER-RESULT
+                              POINTER W-POINTER
+
+           IF      W-PERSON-SUFFIX-WK = SPACES
+               STRING W-PERSON-LAST-NAME-WK
+                            DELIMITED SPACE
+                                 INTO W-FAKER-RESULT
+                              POINTER W-POINTER
+           ELSE
+               STRING W-PERSON-LAST-NAME-WK
+                            DELIMITED SPACE
+                      ' '   DELIMITED SIZE
+                      W-PERSON-SUFFIX-WK
+                            DELIMITED SPACE
+                                 INTO W-FAKER-RESULT
+                              POINTER W-POINTER
+           END-IF
+           .
+       SUB-9290-EXIT.
+           EXIT.
+      /
        SUB-9700-FIND-RANDOM-FORMAT.
       *----------------------------
 
@@ -1812,7 +2653,8 @@
            END-IF
 
            MOVE W-RANDOM-NO        TO FAKER-RANDOM-NO-SUB
-                                        IN L-PARAMETER(FI-DX)
+                                        IN L-PARAMETER
+                                        (FI-DX IN L-PARAMETER)
            MOVE 0                  TO W-FOUND-DX
 
            PERFORM SUB-9710-FIND-FORMAT THRU SUB-9710-EXIT
@@ -1828,13 +2670,13 @@
              WHEN W-TABLE-2 NOT = SPACES
                ADD  1              
                  TO FAKER-INFO-CNT IN L-PARAMETER
-               SET  FI-DX          
+               SET  FI-DX IN L-PARAMETER          
                  TO FAKER-INFO-CNT IN L-PARAMETER
                MOVE W-TABLE-2      
-                 TO FAKER-TABLE    IN L-PARAMETER(FI-DX)
+                 TO FAKER-TABLE    IN L-PARAMETER(FI-DX IN L-PARAMETER)
                MOVE W-RANDOM-NO    
                  TO FAKER-RANDOM-NO-SUB
-                                   IN L-PARAMETER(FI-DX)
+                                   IN L-PARAMETER(FI-DX IN L-PARAMETER)
 
                MOVE 0              TO W-FOUND-DX
 
@@ -1865,7 +2707,8 @@
            IF      W-RANDOM-NO <= L-FORMAT-WEIGHT-1(L-F-DX-1)
                SET  W-FOUND-DX     TO L-F-DX-1
                MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY
-                                        IN L-PARAMETER(FI-DX)
+                                        IN L-PARAMETER
+                                        (FI-DX IN L-PARAMETER)
            ELSE
                SUBTRACT L-FORMAT-WEIGHT-1(L-F-DX-1)
                                  FROM W-RANDOM-NO
@@ -1880,7 +2723,8 @@
            IF      W-RANDOM-NO <= L-FORMAT-WEIGHT-2(L-F-DX-2)
                SET  W-FOUND-DX     TO L-F-DX-2
                MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY
-                                        IN L-PARAMETER(FI-DX)
+                                        IN L-PARAMETER
+                                        (FI-DX IN L-PARAMETER)
            ELSE
                SUBTRACT L-FORMAT-WEIGHT-2(L-F-DX-2)
                                  FROM W-RANDOM-NO
@@ -1899,34 +2743,22 @@
                                       + 1
 
            MOVE W-RANDOM-SUB       TO FAKER-RANDOM-NO-SUB
-                                        IN L-PARAMETER(FI-DX)
+                                        IN L-PARAMETER
+                                        (FI-DX IN L-PARAMETER)
                                       W-FOUND-DX
                                       FAKER-TABLE-ENTRY
-                                        IN L-PARAMETER(FI-DX)
-
-           IF      W-TABLE-1 = 'STATES-POSTCODE'
-               SET  SP-DX          TO W-FOUND-DX
+                                        IN L-PARAMETER
+                                        (FI-DX IN L-PARAMETER)
 
-               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
-
-               COMPUTE W-POSTCODE  =  (FAKRAND-RANDOM-NO
-                                       * (STATE-POSTCODE-MAX(SP-DX)
-                                       -  STATE-POSTCODE-MIN(SP-DX)))
-                                      + STATE-POSTCODE-MIN(SP-DX)
-                                      + 1
-               COMPUTE W-RANDOM-SUB
-                                   =  FAKRAND-RANDOM-NO  
-                                      * POSTCODE-FORMAT-CNT
-                                      + 1
-
-               MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)(1 : 3)
-                                   TO W-FAKER-RESULT(1 : 3)
-               MOVE POSTCODE-FORMAT(W-RANDOM-SUB)
-                                   TO W-FAKER-RESULT(4 : )
-               MOVE W-POSTCODE     TO W-FAKER-RESULT(4 : 5)
-           ELSE
-               MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)
+           MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)
                                    TO W-FAKER-RESULT
+
+      **** Remember the state behind the last address generated so a
+      **** later TELEPHONE call in this run can pick an area code
+      **** that actually belongs to it.
+           IF      W-TABLE-1 = 'STATES-ABBR'
+               MOVE W-FAKER-RESULT(1:2)
+                                   TO W-LAST-STATE-ABBR
            END-IF
 
            MOVE 0                  TO W-DIGIT-CNT
@@ -1970,11 +2802,40 @@
            .
        SUB-9810-EXIT.
            EXIT.
+      /
+       SUB-9900-DRAW-CITYZIP.
+      *----------------------
+      **** Draws one row out of W-CITYZIP-TABLE and remembers it in
+      **** W-CALL-CITYZIP-DX, so a {SP} token that follows a {CT}
+      **** token in the same ADDRESS-ADDRESS format reuses the exact
+      **** same city/state/ZIP row instead of drawing an unrelated
+      **** one (SUB-9140-STATE-POSTCODE is what then carries the
+      **** state forward into W-LAST-STATE-ABBR for TELEPHONE).
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * W-CITYZIP-CNT
+                                      + 1
+
+           MOVE W-RANDOM-SUB       TO W-CALL-CITYZIP-DX
+           .
+       SUB-9900-EXIT.
+           EXIT.
       /
        SUB-9901-CALL-FAKRAND.
       *----------------------
+      **** FAKER-SEED-NO/TEXT travel in on L-PARAMETER (set once by
+      **** FAKERTST off a TESTINPT control card); forwarded on every
+      **** call so FAKRAND can tell a fresh seed from a repeat one and
+      **** reseed only when it changes.
 
-           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+           MOVE FAKER-SEED-NO       IN L-PARAMETER
+             TO FAKRAND-SEED-NO
+           MOVE FAKER-SEED-TEXT     IN L-PARAMETER
+             TO FAKRAND-SEED-TEXT
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
            .
        SUB-9901-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
