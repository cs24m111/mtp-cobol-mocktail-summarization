@@ -0,0 +1,318 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKRAND.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+      **** A textbook linear congruential generator - X(n+1) = (A *
+      **** X(n) + C) MOD M - using the constants from Numerical
+      **** Recipes (A=1664525, C=1013904223, M=2**32). Reseeded only
+      **** when the caller's seed changes; a repeated seed on
+      **** consecutive calls just keeps the same sequence going (see
+      **** SUB-2000-PROCESS).
+       01  W-LCG-MULTIPLIER        PIC 9(07)  COMP VALUE 1664525.
+       01  W-LCG-INCREMENT         PIC 9(10)  COMP VALUE 1013904223.
+       01  W-LCG-MODULUS           PIC 9(10)  COMP VALUE 4294967296.
+       01  W-LCG-STATE             PIC 9(10)  COMP VALUE 0.
+       01  W-LCG-PRODUCT           PIC 9(18)  COMP.
+       01  W-LCG-QUOTIENT          PIC 9(09)  COMP.
+
+      **** Seed last applied, so a call with an unchanged seed can be
+      **** told apart from one asking for a fresh sequence.
+       01  W-LAST-SEED-NO          PIC 9(09)  COMP VALUE 0.
+       01  W-LAST-SEED-TEXT        PIC X(80)       VALUE SPACES.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-SEEDED-YET                        VALUE 'Y'.
+           88  W-NOT-SEEDED-YET                    VALUE 'N'.
+
+      **** Hashes FAKRAND-SEED-TEXT, one character at a time, into a
+      **** starting state (folded in on top of FAKRAND-SEED-NO, so a
+      **** card that supplies both gets a seed that depends on each).
+       01  W-TEXT-SEED              PIC 9(10)  COMP.
+       01  W-TEXT-SUB               PIC S9(4)  COMP.
+       01  W-TEXT-CHAR-VAL          PIC 9(03)  COMP.
+
+      **** Fallback seed for the very first call of a run when the
+      **** caller supplied no seed at all - keeps unseeded runs from
+      **** all drawing the same sequence.
+       01  W-CLOCK-DATE             PIC 9(06).
+       01  W-CLOCK-TIME             PIC 9(08).
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       LINKAGE SECTION.
+      *-----------------
+
+       01  L-PARAMETER.
+           05  FAKRAND-SEED-NO     PIC 9(09)  COMP VALUE 0.
+
+           05  FAKRAND-SEED-TEXT   PIC X(80)       VALUE SPACES.
+
+      **** Output field - a fraction in the range 0 <= n < 1, drawn
+      **** uniformly. Callers scale it to whatever range they need,
+      **** e.g. COMPUTE W-RANDOM-SUB = FAKRAND-RANDOM-NO * 10 + 1.
+           05  FAKRAND-RANDOM-NO   PIC V9(09) COMP.
+
+      **** Left SPACES/GENERATE by every caller that just wants a
+      **** number - only a checkpoint/restart-aware caller (see
+      **** FAKERTST) sets this, to save this generator's state before
+      **** ending a run and restore it when a restart picks back up,
+      **** so a seeded batch spanning a restart continues its
+      **** sequence instead of reseeding from scratch.
+           05  FAKRAND-FUNCTION    PIC X(08)       VALUE SPACES.
+               88  FAKRAND-FUNCTION-GENERATE       VALUE SPACES
+                                                    'GENERATE'.
+               88  FAKRAND-FUNCTION-GET-STATE      VALUE 'GETSTATE'.
+               88  FAKRAND-FUNCTION-SET-STATE      VALUE 'SETSTATE'.
+
+      **** This generator's whole state, as saved/restored by the
+      **** GETSTATE/SETSTATE functions above - see SUB-8100/SUB-8200.
+           05  FAKRAND-STATE.
+               10  FAKRAND-STATE-SEEDED-SW
+                                   PIC X(01).
+               10  FAKRAND-STATE-LCG   PIC 9(10)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-NO
+                                   PIC 9(09)  COMP.
+               10  FAKRAND-STATE-LAST-SEED-TEXT
+                                   PIC X(80).
+
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *=======================================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           EVALUATE TRUE
+               WHEN FAKRAND-FUNCTION-GET-STATE
+                   PERFORM SUB-8100-GET-STATE THRU SUB-8100-EXIT
+               WHEN FAKRAND-FUNCTION-SET-STATE
+                   PERFORM SUB-8200-SET-STATE THRU SUB-8200-EXIT
+               WHEN OTHER
+                   PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+           END-EVALUATE
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKRAND  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+      **** A blank seed (0 and SPACES) means "no seed requested" - keep
+      **** the sequence already running, seeding from the clock only
+      **** on the very first such call of a run. Any other seed is
+      **** applied only when it differs from the one last applied, so
+      **** a run of control cards that repeat the same seed stays on
+      **** one continuous sequence rather than restarting it each card.
+
+           IF      FAKRAND-SEED-NO   IN L-PARAMETER = 0
+           AND     FAKRAND-SEED-TEXT IN L-PARAMETER = SPACES
+               IF      W-NOT-SEEDED-YET
+                   PERFORM SUB-9200-SEED-FROM-CLOCK THRU SUB-9200-EXIT
+                   SET  W-SEEDED-YET TO TRUE
+               END-IF
+           ELSE
+               IF      FAKRAND-SEED-NO   IN L-PARAMETER
+                                       NOT = W-LAST-SEED-NO
+               OR      FAKRAND-SEED-TEXT IN L-PARAMETER
+                                       NOT = W-LAST-SEED-TEXT
+                   IF      FAKRAND-SEED-TEXT IN L-PARAMETER
+                                       NOT = SPACES
+                       PERFORM SUB-9100-HASH-SEED-TEXT
+                               THRU SUB-9100-EXIT
+                   ELSE
+                       MOVE FAKRAND-SEED-NO
+                                       IN L-PARAMETER
+                         TO W-LCG-STATE
+                   END-IF
+
+                   MOVE FAKRAND-SEED-NO
+                                       IN L-PARAMETER
+                     TO W-LAST-SEED-NO
+                   MOVE FAKRAND-SEED-TEXT
+                                       IN L-PARAMETER
+                     TO W-LAST-SEED-TEXT
+                   SET  W-SEEDED-YET TO TRUE
+               END-IF
+           END-IF
+
+           COMPUTE W-LCG-PRODUCT   =  W-LCG-STATE * W-LCG-MULTIPLIER
+                                      + W-LCG-INCREMENT
+
+           DIVIDE  W-LCG-PRODUCT   BY W-LCG-MODULUS
+                   GIVING W-LCG-QUOTIENT
+                   REMAINDER W-LCG-STATE
+
+           COMPUTE FAKRAND-RANDOM-NO
+                                   IN L-PARAMETER
+                                   =  W-LCG-STATE / W-LCG-MODULUS
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-9100-HASH-SEED-TEXT.
+      *-------------------------
+
+           MOVE FAKRAND-SEED-NO    IN L-PARAMETER
+             TO W-TEXT-SEED
+
+           PERFORM SUB-9110-HASH-CHAR THRU SUB-9110-EXIT
+               VARYING W-TEXT-SUB FROM 1 BY 1
+                 UNTIL W-TEXT-SUB > LENGTH OF
+                                   FAKRAND-SEED-TEXT IN L-PARAMETER
+
+           MOVE W-TEXT-SEED         TO W-LCG-STATE
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9110-HASH-CHAR.
+      *--------------------
+
+           COMPUTE W-TEXT-CHAR-VAL =  FUNCTION ORD (
+                                    FAKRAND-SEED-TEXT IN L-PARAMETER
+                                       (W-TEXT-SUB : 1))
+
+           COMPUTE W-LCG-PRODUCT   =  W-TEXT-SEED * 31
+                                      + W-TEXT-CHAR-VAL
+
+           DIVIDE  W-LCG-PRODUCT   BY W-LCG-MODULUS
+                   GIVING W-LCG-QUOTIENT
+                   REMAINDER W-TEXT-SEED
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9200-SEED-FROM-CLOCK.
+      *--------------------------
+
+           ACCEPT  W-CLOCK-DATE    FROM DATE
+           ACCEPT  W-CLOCK-TIME    FROM TIME
+
+           COMPUTE W-LCG-PRODUCT   =  (W-CLOCK-DATE * 99999999)
+                                      + W-CLOCK-TIME
+
+           DIVIDE  W-LCG-PRODUCT   BY W-LCG-MODULUS
+                   GIVING W-LCG-QUOTIENT
+                   REMAINDER W-LCG-STATE
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-8100-GET-STATE.
+      *-------------------
+      **** Hands the caller everything needed to put this generator
+      **** back exactly where it is right now - see SUB-8200-SET-STATE.
+
+           IF      W-SEEDED-YET
+               MOVE 'Y'                TO FAKRAND-STATE-SEEDED-SW
+           ELSE
+               MOVE 'N'                TO FAKRAND-STATE-SEEDED-SW
+           END-IF
+
+           MOVE W-LCG-STATE            TO FAKRAND-STATE-LCG
+           MOVE W-LAST-SEED-NO         TO FAKRAND-STATE-LAST-SEED-NO
+           MOVE W-LAST-SEED-TEXT       TO FAKRAND-STATE-LAST-SEED-TEXT
+           .
+       SUB-8100-EXIT.
+           EXIT.
+      /
+       SUB-8200-SET-STATE.
+      *-------------------
+      **** Restores a generator state a prior SUB-8100-GET-STATE call
+      **** captured - used on a checkpoint restart, before the first
+      **** GENERATE call of the resumed run, so this program picks up
+      **** its LCG sequence rather than starting over.
+
+           MOVE FAKRAND-STATE-LCG      TO W-LCG-STATE
+           MOVE FAKRAND-STATE-LAST-SEED-NO
+                                       TO W-LAST-SEED-NO
+           MOVE FAKRAND-STATE-LAST-SEED-TEXT
+                                       TO W-LAST-SEED-TEXT
+
+           IF      FAKRAND-STATE-SEEDED-SW = 'Y'
+               SET  W-SEEDED-YET       TO TRUE
+           ELSE
+               SET  W-NOT-SEEDED-YET   TO TRUE
+           END-IF
+           .
+       SUB-8200-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *--------------------
+
+           CONTINUE
+           .
+       SUB-3000-EXIT.
+           EXIT.
